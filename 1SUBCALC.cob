@@ -10,10 +10,21 @@
       *  USER ID     DATE     CHANGE DESCRIPTION
       * ---------   ------    -------------------------------------
       *  DAN BIEG   07MAR2026 CODE PROG
+      *  DAN BIEG   09AUG2026 ADD LS-TOTAL-RETURN-AMT AND
+      *                       LS-TOTAL-CANCEL-AMT SO THE DOLLAR
+      *                       VALUE OF RETURNS/CANCELS IS TRACKED,
+      *                       NOT JUST THE TRANSACTION COUNT
+      *  DAN BIEG   09AUG2026 ADD LS-TOTAL-EXCHANGES AND
+      *                       LS-TOTAL-BACKORDERS COUNTERS FOR THE
+      *                       NEW 'E'/'B' TRANSACTION TYPES
+      *  DAN BIEG   09AUG2026 APPLY LS-TAX-RATE TO SALE TRANSACTIONS,
+      *                       TRACKING THE TAX AMOUNT SEPARATELY FROM
+      *                       LS-EXTENDED-AMT SO FINANCE HAS A TAX-
+      *                       COLLECTED FIGURE FOR MONTHLY FILINGS
       **************************************************************
        IDENTIFICATION DIVISION.                               
       **************************************************************
-       PROGRAM-ID SUBCALC.     
+       PROGRAM-ID. SUBCALC.
 
       **************************************************************
        ENVIRONMENT DIVISION.     
@@ -37,13 +48,24 @@
         01  LS-TOTAL-SALES-AMT PIC 9(9)V99 VALUE ZEROES.
         01  LS-TOTAL-RETURNS   PIC 9(5) VALUE ZEROES.
         01  LS-TOTAL-CANCELS   PIC 9(5) VALUE ZEROES.
+        01  LS-TOTAL-RETURN-AMT PIC 9(9)V99 VALUE ZEROES.
+        01  LS-TOTAL-CANCEL-AMT PIC 9(9)V99 VALUE ZEROES.
+        01  LS-TOTAL-EXCHANGES  PIC 9(5) VALUE ZEROES.
+        01  LS-TOTAL-BACKORDERS PIC 9(5) VALUE ZEROES.
+
+        01  LS-TAX-RATE         PIC 9V999 VALUE ZEROES.
+        01  LS-TAX-AMT          PIC 9(9)V99 VALUE ZEROES.
+        01  LS-TOTAL-TAX-AMT    PIC 9(9)V99 VALUE ZEROES.
 
       **************************************************************
        PROCEDURE DIVISION USING LS-ORDER-NO, LS-CUST-NAME,
                  LS-ITEM-CODE, LS-QUANTITY, LS-UNIT-PRICE,
                  LS-TRANS-TYPE, LS-EXTENDED-AMT, LS-TOTAL-SALES
-                 LS-TOTAL-ITEMS, LS-TOTAL-SALES-AMT, 
-                 LS-TOTAL-RETURNS, LS-TOTAL-CANCELS.    
+                 LS-TOTAL-ITEMS, LS-TOTAL-SALES-AMT,
+                 LS-TOTAL-RETURNS, LS-TOTAL-CANCELS,
+                 LS-TOTAL-RETURN-AMT, LS-TOTAL-CANCEL-AMT,
+                 LS-TOTAL-EXCHANGES, LS-TOTAL-BACKORDERS,
+                 LS-TAX-RATE, LS-TAX-AMT, LS-TOTAL-TAX-AMT.
       **************************************************************
 
            DISPLAY ' >> '.
@@ -53,18 +75,33 @@
            COMPUTE LS-EXTENDED-AMT =
                     LS-QUANTITY * LS-UNIT-PRICE.
 
+              MOVE ZEROES TO LS-TAX-AMT.
+
               IF LS-TRANS-TYPE = 'S'
                  ADD 1 TO LS-TOTAL-SALES
                  ADD LS-QUANTITY TO LS-TOTAL-ITEMS
                  ADD LS-EXTENDED-AMT TO LS-TOTAL-SALES-AMT
+                 COMPUTE LS-TAX-AMT ROUNDED =
+                          LS-EXTENDED-AMT * LS-TAX-RATE
+                 ADD LS-TAX-AMT TO LS-TOTAL-TAX-AMT
               .
 
               IF LS-TRANS-TYPE = 'R'
                  ADD 1 TO LS-TOTAL-RETURNS
+                 ADD LS-EXTENDED-AMT TO LS-TOTAL-RETURN-AMT
               .
 
               IF LS-TRANS-TYPE = 'C'
                  ADD 1 TO LS-TOTAL-CANCELS
+                 ADD LS-EXTENDED-AMT TO LS-TOTAL-CANCEL-AMT
+              .
+
+              IF LS-TRANS-TYPE = 'E'
+                 ADD 1 TO LS-TOTAL-EXCHANGES
+              .
+
+              IF LS-TRANS-TYPE = 'B'
+                 ADD 1 TO LS-TOTAL-BACKORDERS
               .
 
-           GOBACK. 
\ No newline at end of file
+           GOBACK.
