@@ -11,6 +11,98 @@
       *  USER ID     DATE     CHANGE DESCRIPTION
       * ---------   ------    -------------------------------------
       *  DAN BIEG   03MAR2026 CODE PROG
+      *  DAN BIEG   09AUG2026 ADD ITEMMAST LOOKUP TO CROSS-CHECK
+      *                       ITEM CODE AND UNIT PRICE ON EVERY
+      *                       RECORD BEFORE IT GOES TO SUBCALC
+      *  DAN BIEG   09AUG2026 ADD FILE-SHIPREJ - EDIT SHIPREC AND
+      *                       ROUTE FAILING RECORDS TO A REJECT
+      *                       FILE WITH A REASON CODE INSTEAD OF
+      *                       LETTING THEM FLOW INTO THE TOTALS
+      *  DAN BIEG   09AUG2026 WIDEN FIL-SHIPOUT TO A 132 BYTE
+      *                       PRINT LINE AND ADD AN ITEM-CODE
+      *                       LEVEL SALES BREAKDOWN TO THE REPORT
+      *  DAN BIEG   09AUG2026 READ/VALIDATE A RUN-DATE HEADER AND
+      *                       RECORD-COUNT TRAILER ON FILE-SHIPIN,
+      *                       CARRY BOTH OVER TO FILE-SHIPOUT
+      *  DAN BIEG   09AUG2026 ADD CHECKPOINT/RESTART SUPPORT -
+      *                       CHECKPOINT WRITTEN EVERY N RECORDS,
+      *                       RESTART SKIPS FILE-SHIPIN FORWARD TO
+      *                       THE LAST CHECKPOINTED ORDER NUMBER
+      *  DAN BIEG   09AUG2026 PAGINATE FILE-SHIPOUT - A PAGE HEADER
+      *                       IS WRITTEN EVERY WS-LINES-PER-PAGE
+      *                       LINES INSTEAD OF ONE CONTINUOUS BODY
+      *  DAN BIEG   09AUG2026 ADD A HASH TOTAL TO THE SHIPIN TRAILER
+      *                       AND CHECK BOTH IT AND THE RECORD COUNT
+      *                       AT R1200-VALIDATE-TRAILER - A MISMATCH
+      *                       NOW SETS RETURN-CODE AND PRINTS ON THE
+      *                       REPORT INSTEAD OF JUST A DISPLAY LINE
+      *  DAN BIEG   09AUG2026 ADD FILE-GLEXT - POST DAILY SALES
+      *                       TOTALS TO A GL JOURNAL-ENTRY EXTRACT
+      *                       SO ACCOUNTING DOESN'T RE-KEY THEM
+      *  DAN BIEG   09AUG2026 SUPPORT UP TO 3 REGIONAL SHIPIN
+      *                       EXTRACTS PER RUN (FILE-SHIPIN/SHIPIN2/
+      *                       SHIPIN3), ROLLED UP INTO ONE SHIPOUT
+      *  DAN BIEG   09AUG2026 ADD FILE-REVIEWQ - ANY TRANSACTION
+      *                       OVER WS-LARGE-ORDER-THRESHOLD IS
+      *                       HELD FOR REVIEW INSTEAD OF POSTED
+      *  DAN BIEG   09AUG2026 ADD FILE-ORDHIST - EVERY POSTED ORDER
+      *                       IS ALSO WRITTEN TO A KEYED HISTORY
+      *                       FILE FOR LOOKUP BY ORDRINQ LATER ON
+      *  DAN BIEG   09AUG2026 TRACK RETURN/CANCEL DOLLAR AMOUNTS
+      *                       (NOT JUST COUNTS), REPORT NET SALES
+      *                       ON THE SUMMARY, AND POST BOTH TO THE
+      *                       GL EXTRACT AS THEIR OWN JOURNAL LINES
+      *  DAN BIEG   09AUG2026 CATCH REPEAT SI-ORDER-NO VALUES WITHIN
+      *                       A RUN - DUPLICATES ARE EXCLUDED FROM
+      *                       THE TOTALS, ROUTED TO FILE-SHIPREJ, AND
+      *                       LISTED SEPARATELY ON THE SUMMARY REPORT
+      *  DAN BIEG   09AUG2026 CARRY IM-ITEM-DESC FROM ITEMMAST INTO
+      *                       THE ITEM-LEVEL BREAKDOWN SO THE REPORT
+      *                       SHOWS A DESCRIPTION NEXT TO EACH CODE
+      *  DAN BIEG   09AUG2026 ADD SYSIN RUN-TIME FILTER PARMS (TRANS
+      *                       TYPE, CUSTOMER NAME, ORDER NO RANGE) SO
+      *                       A TARGETED SUBSET CAN BE RUN WITHOUT
+      *                       WAITING ON THE FULL NIGHTLY BATCH
+      *  DAN BIEG   09AUG2026 WRITE A TRANSACTION DETAIL LINE TO
+      *                       SHIPOUT FOR EVERY POSTED ORDER (ORDER
+      *                       NO, CUSTOMER, ITEM, QTY, PRICE, AMOUNT)
+      *                       AHEAD OF THE AGGREGATE SUMMARY, USING
+      *                       THE OUT-PT4 SLOT THAT WAS ALREADY
+      *                       RESERVED FOR WS-EXTENDED-AMT
+      *  DAN BIEG   09AUG2026 ALLOW 'E' EXCHANGE AND 'B' BACKORDER
+      *                       TRANSACTION TYPES THROUGH THE EDIT AND
+      *                       COUNT THEM SEPARATELY ON THE SUMMARY
+      *  DAN BIEG   09AUG2026 DETERMINE A SALES TAX RATE PER ITEM
+      *                       (IM-TAX-RATE OVERRIDE OR THE FLAT
+      *                       WS-SHOP-TAX-RATE) AND REPORT THE TAX
+      *                       COLLECTED SEPARATELY ON THE SUMMARY
+      *  DAN BIEG   09AUG2026 CODE REVIEW FIXES - DEFAULT
+      *                       WS-PARM-REGION-CNT WHEN SYSIN LEAVES IT
+      *                       BLANK; ACCUMULATE THE HASH TOTAL FOR
+      *                       EVERY DETAIL RECORD READ INSTEAD OF
+      *                       ONLY POSTED ONES; RESTRICT CHECKPOINTS
+      *                       TO REGION 1 SO RESTART'S SKIP LOGIC
+      *                       STAYS VALID; CARRY WS-TOTAL-TAX-AMT
+      *                       THROUGH CHECKPOINT/RESTART; ADD BOUNDS
+      *                       CHECKS TO THE ITEM/CUSTOMER/DUPLICATE/
+      *                       SEEN-ORDER TABLES; CORRECT FIL-SHIPREJ
+      *                       AND OUT-PAGE-HDR LENGTH MISMATCHES;
+      *                       SHOW THE ITEM DESCRIPTION ON THE
+      *                       TRANSACTION DETAIL LINE; FLAG (INSTEAD
+      *                       OF SILENTLY ABSOLUTE-VALUING) A
+      *                       NEGATIVE NET SALES FIGURE; AND CHECK
+      *                       THE LARGE-ORDER THRESHOLD BEFORE ADDING
+      *                       AN ORDER NUMBER TO THE SEEN-ORDER TABLE
+      *  DAN BIEG   09AUG2026 CLAMP WS-PARM-REGION-CNT TO 3 SO A BAD
+      *                       SYSIN CARD CAN'T HANG THE REGION LOOP;
+      *                       SKIP R1030-SKIP-TO-CHECKPOINT WHEN
+      *                       FILE-CKPT IS EMPTY INSTEAD OF READING
+      *                       PAST THE WHOLE FILE; PRINT THE ITEM
+      *                       SUMMARY AHEAD OF THE GRAND TOTALS;
+      *                       EXPLICITLY REJECT A REGION'S FIRST
+      *                       RECORD WHEN IT ISN'T A HEADER INSTEAD OF
+      *                       DISCARDING IT; WRITE FILE-ORDHIST FOR
+      *                       EVERY ORDER SEEN, NOT JUST POSTED ONES
       **************************************************************
        IDENTIFICATION DIVISION.                               
       **************************************************************
@@ -28,7 +120,23 @@
 
        FILE-CONTROL.
            SELECT FILE-SHIPIN ASSIGN TO UT-S-SHIPIN.
+           SELECT FILE-SHIPIN2 ASSIGN TO UT-S-SHIPN2.
+           SELECT FILE-SHIPIN3 ASSIGN TO UT-S-SHIPN3.
            SELECT FILE-SHIPOUT ASSIGN TO UT-S-SHIPOUT.
+           SELECT FILE-SHIPREJ ASSIGN TO UT-S-SHIPREJ.
+           SELECT FILE-CKPT ASSIGN TO UT-S-CKPT.
+           SELECT FILE-GLEXT ASSIGN TO UT-S-GLEXT.
+           SELECT FILE-REVIEWQ ASSIGN TO UT-S-REVWQ.
+           SELECT FILE-ITEMMAST ASSIGN TO UT-S-ITEMMST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS IM-ITEM-CODE
+               FILE STATUS IS WS-ITEMMAST-STATUS.
+           SELECT FILE-ORDHIST ASSIGN TO UT-S-ORDHST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS OH-ORDER-NO
+               FILE STATUS IS WS-ORDHIST-STATUS.
 
       **************************************************************
        DATA DIVISION.
@@ -45,7 +153,27 @@
               BLOCK CONTAINS 0 RECORDS            
               DATA RECORD IS FIL-SHIPIN. 
 
-       01  FIL-SHIPIN         PIC X(80). 
+       01  FIL-SHIPIN         PIC X(80).
+
+      * ---
+
+      *REGIONAL SHIPIN EXTRACTS #2 AND #3 - SAME 80-BYTE LAYOUT AS
+      *FILE-SHIPIN, EACH WITH ITS OWN RUN-DATE HEADER/TRAILER PAIR,
+      *PROCESSED IN TURN BY R1500-PROCESS-REGION AND ROLLED UP INTO
+      *ONE COMBINED FILE-SHIPOUT
+       FD  FILE-SHIPIN2
+              LABEL RECORDS ARE OMITTED
+              BLOCK CONTAINS 0 RECORDS
+              DATA RECORD IS FIL-SHIPIN2.
+
+       01  FIL-SHIPIN2        PIC X(80).
+
+       FD  FILE-SHIPIN3
+              LABEL RECORDS ARE OMITTED
+              BLOCK CONTAINS 0 RECORDS
+              DATA RECORD IS FIL-SHIPIN3.
+
+       01  FIL-SHIPIN3        PIC X(80).
 
       * ---
 
@@ -55,7 +183,68 @@
               BLOCK CONTAINS 0 RECORDS       
               DATA RECORD IS FIL-SHIPOUT. 
 
-       01  FIL-SHIPOUT       PIC X(80).
+       01  FIL-SHIPOUT       PIC X(132).
+
+      * ---
+
+      *WRITE OUT REJECTS
+       FD  FILE-SHIPREJ
+              LABEL RECORDS ARE OMITTED
+              BLOCK CONTAINS 0 RECORDS
+              DATA RECORD IS FIL-SHIPREJ.
+
+       01  FIL-SHIPREJ       PIC X(114).
+
+      * ---
+
+      *CHECKPOINT/RESTART FILE
+       FD  FILE-CKPT
+              LABEL RECORDS ARE OMITTED
+              BLOCK CONTAINS 0 RECORDS
+              DATA RECORD IS FIL-CKPT.
+
+       01  FIL-CKPT          PIC X(106).
+
+      * ---
+
+      *GL JOURNAL-ENTRY EXTRACT - POSTED FROM THE RUN'S TOTALS
+       FD  FILE-GLEXT
+              LABEL RECORDS ARE OMITTED
+              BLOCK CONTAINS 0 RECORDS
+              DATA RECORD IS FIL-GLEXT.
+
+       01  FIL-GLEXT         PIC X(60).
+
+      * ---
+
+      *LARGE-ORDER REVIEW QUEUE
+       FD  FILE-REVIEWQ
+              LABEL RECORDS ARE OMITTED
+              BLOCK CONTAINS 0 RECORDS
+              DATA RECORD IS FIL-REVIEWQ.
+
+       01  FIL-REVIEWQ       PIC X(102).
+
+      * ---
+
+      *ITEM MASTER - CROSS CHECKED AGAINST EVERY SHIPREC
+       FD  FILE-ITEMMAST
+              LABEL RECORDS ARE STANDARD
+              DATA RECORD IS FIL-ITEMMAST.
+
+       COPY ITEMMAST
+           REPLACING CPY-ITEM-MAST-REC BY FIL-ITEMMAST.
+
+      * ---
+
+      *ORDER HISTORY - KEYED BY ORDER NUMBER SO A SINGLE ORDER CAN
+      *BE PULLED UP AFTER THE BATCH RUN IS DONE
+       FD  FILE-ORDHIST
+              LABEL RECORDS ARE STANDARD
+              DATA RECORD IS FIL-ORDHIST.
+
+       COPY ORDHISTREC
+           REPLACING CPY-ORDER-HIST-REC BY FIL-ORDHIST.
 
       **************************************************************
        WORKING-STORAGE SECTION.
@@ -64,10 +253,47 @@
       * USE THE COPYBOOKS
 
       *    USE TO READ IN DATA
-       01  SHIP-INPUT-REC COPY SHIPREC.
+       COPY SHIPREC
+           REPLACING CPY-SHIP-INPUT-REC BY SHIP-INPUT-REC.
+
+      *    HEADER/TRAILER CONTROL RECORD VIEW OF FILE-SHIPIN -
+      *    REDEFINES THE SAME 80 BYTES AS THE DETAIL LAYOUT ABOVE.
+      *    A CONTROL RECORD IS IDENTIFIED BY 'HDRREC'/'TRLREC' IN
+      *    THE SAME POSITION AS SI-ORDER-NO ON A DETAIL RECORD.
+       01  SHIP-CTL-REC REDEFINES SHIP-INPUT-REC.
+           05  CTL-REC-ID         PIC X(6).
+               88  CTL-IS-HEADER       VALUE 'HDRREC'.
+               88  CTL-IS-TRAILER      VALUE 'TRLREC'.
+           05  CTL-RUN-DATE       PIC X(8).
+           05  CTL-REC-COUNT      PIC 9(9).
+
+      *    HASH TOTAL FROM THE UPSTREAM EXTRACT - SUM OF EVERY
+      *    DETAIL RECORD'S QTY * UNIT-PRICE, CHECKED AGAINST
+      *    WS-HASH-TOTAL AT R1200-VALIDATE-TRAILER SO A TRUNCATED
+      *    OR CORRUPTED TRANSMISSION IS CAUGHT EVEN WHEN THE
+      *    RECORD COUNT HAPPENS TO STILL MATCH
+           05  CTL-HASH-TOTAL     PIC 9(9)V99.
+           05  FILLER             PIC X(46).
 
       *    TOTAL VARS + USE TO WRITE TO OUTPUT
-       01  SHIP-OUTPUT-REC COPY OUTREC.
+       COPY OUTREC
+           REPLACING CPY-SHIP-OUTPUT-REC BY SHIP-OUTPUT-REC.
+
+      *    USE TO BUILD THE REJECT RECORD
+       COPY SHIPREJ
+           REPLACING CPY-SHIP-REJECT-REC BY SHIP-REJECT-REC.
+
+      *    USE TO BUILD/READ THE CHECKPOINT RECORD
+       COPY CKPTREC
+           REPLACING CPY-CKPT-REC BY SHIP-CKPT-REC.
+
+      *    USE TO BUILD THE GL JOURNAL-ENTRY EXTRACT RECORD
+       COPY GLEXTREC
+           REPLACING CPY-GL-EXTRACT-REC BY SHIP-GL-REC.
+
+      *    USE TO BUILD THE LARGE-ORDER REVIEW QUEUE RECORD
+       COPY REVIEWQ
+           REPLACING CPY-REVIEW-REC BY SHIP-REVIEW-REC.
 
       * SEPERATORS AND MESSAGES
        01  WS-BREAKPT     PIC X(25) VALUE '-=-=-=-=-=-=-=-=-=-=-=-=-'.
@@ -77,6 +303,188 @@
       * FLAGS
        01  WS-VAL.
            02  WS-EOF-SHIPIN     PIC X VALUE 'N'.
+           02  WS-ITEM-VALID-SW  PIC X VALUE 'Y'.
+               88  WS-ITEM-VALID        VALUE 'Y'.
+               88  WS-ITEM-NOT-VALID    VALUE 'N'.
+           02  WS-RECORD-VALID-SW PIC X VALUE 'Y'.
+               88  WS-RECORD-VALID       VALUE 'Y'.
+               88  WS-RECORD-NOT-VALID   VALUE 'N'.
+           02  WS-TRAILER-SEEN-SW PIC X VALUE 'N'.
+               88  WS-TRAILER-SEEN       VALUE 'Y'.
+           02  WS-EOF-CKPT-SW     PIC X VALUE 'N'.
+               88  WS-EOF-CKPT           VALUE 'Y'.
+           02  WS-CKPT-FOUND-SW   PIC X VALUE 'N'.
+               88  WS-CKPT-FOUND         VALUE 'Y'.
+           02  WS-CONTROL-MISMATCH-SW PIC X VALUE 'N'.
+               88  WS-CONTROL-MISMATCH       VALUE 'Y'.
+           02  WS-LARGE-ORDER-SW  PIC X VALUE 'N'.
+               88  WS-LARGE-ORDER        VALUE 'Y'.
+           02  WS-DUP-ORDER-SW    PIC X VALUE 'N'.
+               88  WS-DUP-ORDER          VALUE 'Y'.
+           02  WS-FILTER-MATCH-SW PIC X VALUE 'Y'.
+               88  WS-FILTER-MATCH       VALUE 'Y'.
+           02  WS-DETAIL-HDR-DONE-SW PIC X VALUE 'N'.
+               88  WS-DETAIL-HDR-DONE    VALUE 'Y'.
+           02  WS-ITEM-TAB-FULL-SW PIC X VALUE 'N'.
+               88  WS-ITEM-TAB-FULL      VALUE 'Y'.
+           02  WS-CUST-TAB-FULL-SW PIC X VALUE 'N'.
+               88  WS-CUST-TAB-FULL      VALUE 'Y'.
+           02  WS-NET-SALES-NEG-SW PIC X VALUE 'N'.
+               88  WS-NET-SALES-NEG      VALUE 'Y'.
+
+      * LARGE-ORDER REVIEW THRESHOLD - ANY EXTENDED AMOUNT OVER THIS
+      * GETS ROUTED TO FILE-REVIEWQ INSTEAD OF POSTED THROUGH SUBCALC
+       01  WS-LARGE-ORDER-THRESHOLD PIC 9(9)V99 VALUE 0050000.00.
+
+      * FLAT SHOP SALES TAX RATE - APPLIED ON SALE TRANSACTIONS WHOSE
+      * ITEM HAS NO IM-TAX-RATE OVERRIDE ON THE ITEM MASTER
+       01  WS-SHOP-TAX-RATE      PIC 9V999 VALUE .070.
+       01  WS-ITEM-TAX-RATE      PIC 9V999 VALUE ZEROES.
+       01  WS-TAX-AMT            PIC 9(9)V99 VALUE ZEROES.
+
+      * DEFICIT WHEN WS-TOTAL-RETURN-AMT EXCEEDS WS-TOTAL-SALES-AMT -
+      * WS-NET-SALES-AMT ON THE REPORT IS UNSIGNED, SO THE SHORTFALL
+      * IS PRINTED ON ITS OWN FLAGGED LINE INSTEAD OF LETTING THE
+      * NET-SALES FIELD SILENTLY GO NEGATIVE
+       01  WS-NET-SALES-DEFICIT  PIC 9(9)V99 VALUE ZEROES.
+
+      * HEADER/TRAILER CONTROL FIELDS FOR FILE-SHIPIN
+       01  WS-RUN-DATE           PIC X(8) VALUE SPACES.
+       01  WS-INPUT-REC-COUNT    PIC 9(9) VALUE ZEROES.
+       01  WS-TRAILER-REC-COUNT  PIC 9(9) VALUE ZEROES.
+       01  WS-HASH-TOTAL         PIC 9(9)V99 VALUE ZEROES.
+       01  WS-TRAILER-HASH-TOTAL PIC 9(9)V99 VALUE ZEROES.
+
+      * QTY * UNIT-PRICE FOR THE RECORD JUST READ, ACCUMULATED INTO
+      * WS-HASH-TOTAL/WS-REGION-HASH-TOTAL BEFORE ANY EDIT/ITEM/
+      * DUPLICATE/LARGE-ORDER/FILTER GATING - CTL-HASH-TOTAL ON THE
+      * UPSTREAM TRAILER IS A SUM OVER EVERY DETAIL RECORD ON THE
+      * FILE, SO OUR RUNNING TOTAL HAS TO BE TOO
+       01  WS-RAW-EXTENDED-AMT   PIC 9(9)V99 VALUE ZEROES.
+
+      * PER-REGION COUNTERPARTS OF THE ABOVE TWO FIELDS - RESET AT
+      * THE START OF EACH REGION SO ITS OWN TRAILER IS VALIDATED
+      * AGAINST WHAT THAT REGION ALONE CONTRIBUTED, NOT THE RUN'S
+      * GRAND TOTAL ACROSS ALL REGIONS
+       01  WS-REGION-REC-COUNT   PIC 9(9) VALUE ZEROES.
+       01  WS-REGION-HASH-TOTAL  PIC 9(9)V99 VALUE ZEROES.
+
+      * RUN-TIME PARAMETERS - READ ONCE AT STARTUP FROM SYSIN
+      * WS-PARM-FILTER-xxx FIELDS LET AN OPERATOR RUN A TARGETED
+      * SUBSET OF FILE-SHIPIN (ONE TRANS TYPE, ONE CUSTOMER, OR AN
+      * ORDER NUMBER RANGE) WITHOUT WADING THROUGH A FULL NIGHTLY
+      * RUN.  LEAVE A FIELD BLANK/ZERO TO SKIP THAT FILTER.
+       01  WS-RUN-PARM.
+           05  WS-PARM-RESTART-SW  PIC X VALUE 'N'.
+               88  WS-PARM-RESTART      VALUE 'Y'.
+           05  WS-PARM-REGION-CNT  PIC 9 VALUE 1.
+           05  WS-PARM-FILTER-TRANS-TYPE PIC X VALUE SPACE.
+           05  WS-PARM-FILTER-CUST-NAME  PIC X(10) VALUE SPACES.
+           05  WS-PARM-FILTER-ORDER-LOW  PIC X(6) VALUE SPACES.
+           05  WS-PARM-FILTER-ORDER-HIGH PIC X(6) VALUE SPACES.
+           05  FILLER              PIC X(55).
+
+      * REGIONAL SHIPIN LOOP CONTROL - HOW MANY OF THE UP TO 3
+      * REGIONAL EXTRACTS (FILE-SHIPIN/SHIPIN2/SHIPIN3) THIS RUN
+      * ACTUALLY PROCESSES, DRIVEN BY WS-PARM-REGION-CNT
+       01  WS-REGION-NUM         PIC 9 VALUE 1.
+
+      * GL JOURNAL-ENTRY EXTRACT FIELDS - STAGED HERE BEFORE EACH
+      * ENTRY IS MOVED INTO SHIP-GL-REC AND WRITTEN TO FILE-GLEXT
+       01  WS-GL-ACCT-RECEIVABLE PIC X(6) VALUE '100000'.
+       01  WS-GL-ACCT-SALES-REV  PIC X(6) VALUE '400000'.
+       01  WS-GL-ACCT-SALES-RET  PIC X(6) VALUE '410000'.
+       01  WS-GL-ACCT-SALES-CAN  PIC X(6) VALUE '420000'.
+       01  WS-GL-ACCT            PIC X(6) VALUE SPACES.
+       01  WS-GL-SIDE            PIC X(2) VALUE SPACES.
+       01  WS-GL-AMT             PIC 9(9)V99 VALUE ZEROES.
+       01  WS-GL-DESC            PIC X(30) VALUE SPACES.
+
+      * REPORT PAGINATION FIELDS - FIL-SHIPOUT IS BROKEN INTO PAGES
+      * OF WS-LINES-PER-PAGE LINES, EACH STARTING WITH OUT-PAGE-HDR
+       01  WS-LINE-COUNT         PIC 9(5) VALUE ZEROES.
+       01  WS-PAGE-NUM           PIC 9(5) VALUE ZEROES.
+       01  WS-LINES-PER-PAGE     PIC 9(3) VALUE 060.
+
+      * CHECKPOINT/RESTART FIELDS
+       01  WS-CKPT-INTERVAL      PIC 9(5) VALUE 1000.
+       01  WS-CKPT-QUOTIENT      PIC 9(9) VALUE ZEROES.
+       01  WS-CKPT-REMAINDER     PIC 9(5) VALUE ZEROES.
+       01  WS-CKPT-LAST-ORDER    PIC X(6) VALUE SPACES.
+
+      * ITEM MASTER LOOKUP FIELDS
+       01  WS-ITEMMAST-STATUS   PIC X(2) VALUE '00'.
+           88  WS-ITEMMAST-FOUND       VALUE '00'.
+           88  WS-ITEMMAST-NOTFOUND    VALUE '23'.
+
+      * ORDER HISTORY FILE STATUS
+       01  WS-ORDHIST-STATUS    PIC X(2) VALUE '00'.
+           88  WS-ORDHIST-OK           VALUE '00'.
+
+      * NUMERIC EDIT WORK FIELDS - USED TO TEST SI-QUANTITY AND
+      * SI-UNIT-PRICE FOR NUMERIC CONTENT WITHOUT ABENDING
+       01  WS-EDIT-QUANTITY     PIC X(5).
+       01  WS-EDIT-UNIT-PRICE   PIC X(7).
+
+      * REJECT REASON HELD UNTIL WRITTEN TO FILE-SHIPREJ
+       01  WS-REJECT-REASON-CD  PIC X(4)  VALUE SPACES.
+       01  WS-REJECT-REASON-TXT PIC X(30) VALUE SPACES.
+
+      * RETURN REASON BREAKDOWN TABLE - ONE ENTRY PER VALID RETURN
+      * REASON CODE, LOADED BY R1050-INIT-TABLES AT STARTUP
+       01  WS-RETURN-REASON-TAB.
+           05  WS-RETURN-REASON-ENT OCCURS 5 TIMES
+                                     INDEXED BY WS-RR-IDX.
+               10  WS-RR-CODE      PIC X(2).
+               10  WS-RR-COUNT     PIC 9(5) VALUE ZEROES.
+
+      * RESTOCKING DISPOSITION COUNTERS
+       01  WS-RESTOCK-BACK-CNT   PIC 9(5) VALUE ZEROES.
+       01  WS-RESTOCK-SCRAP-CNT  PIC 9(5) VALUE ZEROES.
+
+      * ITEM-LEVEL SALES BREAKDOWN TABLE - ONE ENTRY PER DISTINCT
+      * SI-ITEM-CODE SEEN ON FILE-SHIPIN THIS RUN
+       01  WS-ITEM-SUM-COUNT     PIC 9(3) VALUE ZEROES.
+       01  WS-ITEM-SUMMARY-TAB.
+           05  WS-ITEM-SUM-ENT OCCURS 50 TIMES
+                                INDEXED BY WS-ISUM-IDX.
+               10  WS-ISUM-ITEM-CODE  PIC X(3)     VALUE SPACES.
+               10  WS-ISUM-ITEM-DESC  PIC X(20)    VALUE SPACES.
+               10  WS-ISUM-SALES-CNT  PIC 9(5)     VALUE ZEROES.
+               10  WS-ISUM-ITEMS-QTY  PIC 9(9)     VALUE ZEROES.
+               10  WS-ISUM-SALES-AMT  PIC 9(9)V99  VALUE ZEROES.
+               10  WS-ISUM-RETURNS    PIC 9(5)     VALUE ZEROES.
+               10  WS-ISUM-CANCELS    PIC 9(5)     VALUE ZEROES.
+
+      * CUSTOMER-LEVEL SALES BREAKDOWN TABLE - ONE ENTRY PER
+      * DISTINCT SI-CUST-NAME SEEN ON FILE-SHIPIN THIS RUN
+       01  WS-CUST-SUM-COUNT     PIC 9(3) VALUE ZEROES.
+       01  WS-CUST-SUMMARY-TAB.
+           05  WS-CUST-SUM-ENT OCCURS 50 TIMES
+                                INDEXED BY WS-CSUM-IDX.
+               10  WS-CSUM-CUST-NAME  PIC X(10)    VALUE SPACES.
+               10  WS-CSUM-ORDERS     PIC 9(5)     VALUE ZEROES.
+               10  WS-CSUM-ITEMS-QTY  PIC 9(9)     VALUE ZEROES.
+               10  WS-CSUM-SALES-AMT  PIC 9(9)V99  VALUE ZEROES.
+               10  WS-CSUM-RETURNS    PIC 9(5)     VALUE ZEROES.
+
+      * ORDER NUMBERS SEEN SO FAR THIS RUN - USED TO CATCH THE SAME
+      * SI-ORDER-NO SHOWING UP TWICE (E.G. AN UPSTREAM RERUN THAT
+      * APPENDED INSTEAD OF REPLACING FILE-SHIPIN)
+       01  WS-SEEN-ORDER-COUNT   PIC 9(5) VALUE ZEROES.
+       01  WS-SEEN-ORDER-TAB.
+           05  WS-SEEN-ORDER-ENT OCCURS 5000 TIMES
+                                  INDEXED BY WS-SEEN-IDX.
+               10  WS-SEEN-ORDER-NO   PIC X(6) VALUE SPACES.
+
+      * DISTINCT DUPLICATE ORDER NUMBERS - REPORTED SEPARATELY ON
+      * THE SUMMARY INSTEAD OF BEING FOLDED INTO THE NORMAL TOTALS
+       01  WS-DUP-LIST-COUNT     PIC 9(3) VALUE ZEROES.
+       01  WS-DUP-LIST-TAB.
+           05  WS-DUP-LIST-ENT OCCURS 50 TIMES
+                                INDEXED BY WS-DUP-IDX.
+               10  WS-DUP-ORDER-NO    PIC X(6)     VALUE SPACES.
+               10  WS-DUP-HIT-COUNT   PIC 9(5)     VALUE ZEROES.
 
       **************************************************************
        PROCEDURE DIVISION.
@@ -86,14 +494,17 @@
            DISPLAY WS-MESSAGE.
            DISPLAY WS-BREAKPT.
 
-      *    OPEN FILES AND READ FIRST RECORD
-           PERFORM R1000-OPEN-DATASETS.
+           PERFORM R1005-ACCEPT-RUN-PARM.
 
-      *    ADD DATA HEADER
+      *    OPEN THE FILES THAT STAY OPEN FOR THE WHOLE RUN
+           PERFORM R1000-OPEN-DATASETS.
+           PERFORM R1050-INIT-TABLES.
 
-      *    START MAIN LOOP 
-           PERFORM R2000-PROCESS-RECORD
-              UNTIL WS-EOF-SHIPIN = 'Y'.
+      *    LOOP OVER EACH REGIONAL SHIPIN EXTRACT REQUESTED FOR
+      *    THIS RUN, ROLLING ALL OF THEM UP INTO ONE FILE-SHIPOUT
+           MOVE 1 TO WS-REGION-NUM.
+           PERFORM R1500-PROCESS-REGION
+              UNTIL WS-REGION-NUM > WS-PARM-REGION-CNT.
 
            PERFORM R3000-CRAFT-SUMMARY.
 
@@ -102,20 +513,255 @@
 
            STOP RUN.
 
+      *  ------
+        R1005-ACCEPT-RUN-PARM.
+      *  ------
+           DISPLAY '  R1005 ACCEPT RUN PARM'.
+           MOVE SPACES TO WS-RUN-PARM.
+           ACCEPT WS-RUN-PARM FROM SYSIN.
+           IF WS-PARM-RESTART
+              DISPLAY '  *** RESTART REQUESTED FOR THIS RUN'
+           END-IF.
+
+      *    A BLANK/SHORT SYSIN CARD LEAVES THIS PIC 9 COLUMN SPACES,
+      *    WHICH ACCEPT TREATS AS ZERO - DEFAULT BACK TO 1 REGION SO
+      *    A CARD THAT ONLY SETS THE FILTER FIELDS DOESN'T ZERO OUT
+      *    THE REGION LOOP AND SKIP THE ENTIRE RUN
+           IF WS-PARM-REGION-CNT NOT NUMERIC
+              OR WS-PARM-REGION-CNT = 0
+              MOVE 1 TO WS-PARM-REGION-CNT
+           END-IF.
+
+      *    R1510-OPEN-REGION-FILE/R1010-READ-INPUT-HEADER/R1100-READ-
+      *    LIC-ENTRY ONLY HANDLE REGIONS 1 THROUGH 3 - CLAMP A SYSIN
+      *    CARD THAT ASKS FOR MORE SO THOSE EVALUATES DON'T FALL
+      *    THROUGH WITH NOTHING OPENED AND NOTHING READ, WHICH WOULD
+      *    LEAVE WS-EOF-SHIPIN NEVER SET AND HANG THE REGION LOOP
+           IF WS-PARM-REGION-CNT > 3
+              MOVE 3 TO WS-PARM-REGION-CNT
+           END-IF.
+
       *  ------
         R1000-OPEN-DATASETS.
       *  ------
+      *    NOTE - A RESTART ONLY RESTORES THE RUNNING TOTALS ON
+      *    FILE-CKPT.  FILE-SHIPOUT IS REOPENED FRESH BELOW (NOT
+      *    EXTENDED), AND THE ITEM/CUSTOMER BREAKDOWN TABLES, THE
+      *    DUPLICATE-ORDER LIST, AND THE PER-TRANSACTION DETAIL LINES
+      *    ARE ALL IN-MEMORY ONLY, SO A RESTARTED RUN'S REPORT SHOWS
+      *    WHOLE-DAY AGGREGATE TOTALS BUT ONLY POST-RESTART DETAIL/
+      *    BREAKDOWN SECTIONS.  THIS IS A KNOWN, DOCUMENTED RESTART
+      *    LIMITATION - OPERATIONS SHOULD BE TOLD A RESTARTED RUN'S
+      *    ITEM/CUSTOMER/DUPLICATE/DETAIL SECTIONS ARE NOT A FULL-DAY
+      *    AUDIT TRAIL, NOT SOMETHING TO SILENTLY RELY ON AS ONE.
            DISPLAY '  R1000 OPEN DATASETS'.
-           OPEN INPUT  FILE-SHIPIN.
            OPEN OUTPUT FILE-SHIPOUT.
+           OPEN OUTPUT FILE-SHIPREJ.
+           OPEN OUTPUT FILE-GLEXT.
+           OPEN OUTPUT FILE-REVIEWQ.
+           OPEN INPUT  FILE-ITEMMAST.
+           IF WS-PARM-RESTART
+              OPEN INPUT FILE-CKPT
+              OPEN I-O FILE-ORDHIST
+           ELSE
+              OPEN OUTPUT FILE-CKPT
+              OPEN OUTPUT FILE-ORDHIST
+           END-IF.
+
 
+      *  ------
+        R1010-READ-INPUT-HEADER.
+      *  ------
+           DISPLAY '  R1010 READ INPUT HEADER FOR REGION ' WS-REGION-NUM.
+           EVALUATE WS-REGION-NUM
+              WHEN 1
+                 READ FILE-SHIPIN INTO SHIP-INPUT-REC
+                    AT END MOVE 'Y' TO WS-EOF-SHIPIN
+                 END-READ
+              WHEN 2
+                 READ FILE-SHIPIN2 INTO SHIP-INPUT-REC
+                    AT END MOVE 'Y' TO WS-EOF-SHIPIN
+                 END-READ
+              WHEN 3
+                 READ FILE-SHIPIN3 INTO SHIP-INPUT-REC
+                    AT END MOVE 'Y' TO WS-EOF-SHIPIN
+                 END-READ
+           END-EVALUATE.
+
+           IF CTL-IS-HEADER
+              MOVE CTL-RUN-DATE TO WS-RUN-DATE
+              DISPLAY '  RUN DATE FROM HEADER: ' WS-RUN-DATE
+           ELSE
+              IF WS-EOF-SHIPIN = 'N'
+      *          THE FIRST RECORD OF THE REGION WASN'T A HEADER, SO
+      *          IT IS A REAL DETAIL (OR TRAILER) RECORD THAT WOULD
+      *          OTHERWISE BE SILENTLY LOST - REJECT IT EXPLICITLY
+      *          INSTEAD OF JUST LOGGING AND DISCARDING IT, SINCE
+      *          R2000-PROCESS-RECORD NEVER SEES A RECORD THAT WAS
+      *          ALREADY CONSUMED HERE
+                 MOVE 'E007' TO WS-REJECT-REASON-CD
+                 MOVE 'REGION MISSING HEADER RECORD' TO
+                    WS-REJECT-REASON-TXT
+                 PERFORM R2900-WRITE-REJECT
+              END-IF
+              DISPLAY '  *** REGION ' WS-REGION-NUM
+                 ' IS MISSING A HEADER RECORD'
+           END-IF.
+
+      *  ------
+        R1025-LOAD-CHECKPOINT.
+      *  ------
+           DISPLAY '  R1025 LOAD CHECKPOINT'.
+           MOVE 'N' TO WS-EOF-CKPT-SW.
+           MOVE 'N' TO WS-CKPT-FOUND-SW.
+           PERFORM UNTIL WS-EOF-CKPT
+              READ FILE-CKPT INTO SHIP-CKPT-REC
+                 AT END MOVE 'Y' TO WS-EOF-CKPT-SW
+              NOT AT END
+                 MOVE 'Y' TO WS-CKPT-FOUND-SW
+                 MOVE CK-LAST-ORDER-NO   TO WS-CKPT-LAST-ORDER
+                 MOVE CK-REC-COUNT       TO WS-INPUT-REC-COUNT
+                 MOVE CK-TOTAL-SALES     TO WS-TOTAL-SALES
+                 MOVE CK-TOTAL-ITEMS     TO WS-TOTAL-ITEMS
+                 MOVE CK-TOTAL-SALES-AMT TO WS-TOTAL-SALES-AMT
+                 MOVE CK-TOTAL-RETURNS   TO WS-TOTAL-RETURNS
+                 MOVE CK-TOTAL-CANCELS   TO WS-TOTAL-CANCELS
+                 MOVE CK-HASH-TOTAL      TO WS-HASH-TOTAL
+                 MOVE CK-TOTAL-RETURN-AMT TO WS-TOTAL-RETURN-AMT
+                 MOVE CK-TOTAL-CANCEL-AMT TO WS-TOTAL-CANCEL-AMT
+                 MOVE CK-TOTAL-EXCHANGES  TO WS-TOTAL-EXCHANGES
+                 MOVE CK-TOTAL-BACKORDERS TO WS-TOTAL-BACKORDERS
+                 MOVE CK-TOTAL-TAX-AMT    TO WS-TOTAL-TAX-AMT
+           END-PERFORM.
+           CLOSE FILE-CKPT.
+           OPEN EXTEND FILE-CKPT.
+           DISPLAY '  RESUMING AFTER ORDER: ' WS-CKPT-LAST-ORDER
+              ' (' WS-INPUT-REC-COUNT ' RECORDS ALREADY PROCESSED)'.
+
+
+      *  ------
+        R1030-SKIP-TO-CHECKPOINT.
+      *  ------
+           DISPLAY '  R1030 SKIP TO CHECKPOINT'.
+           PERFORM UNTIL WS-EOF-SHIPIN = 'Y'
+                 OR SI-ORDER-NO = WS-CKPT-LAST-ORDER
+              READ FILE-SHIPIN INTO SHIP-INPUT-REC
+                 AT END MOVE 'Y' TO WS-EOF-SHIPIN
+           END-PERFORM.
+
+
+      *  ------
+        R1050-INIT-TABLES.
+      *  ------
+           DISPLAY '  R1050 INIT TABLES'.
+           MOVE 'DF' TO WS-RR-CODE(1).
+           MOVE 'WI' TO WS-RR-CODE(2).
+           MOVE 'NN' TO WS-RR-CODE(3).
+           MOVE 'DM' TO WS-RR-CODE(4).
+           MOVE 'OT' TO WS-RR-CODE(5).
 
       *  ------
         R1100-READ-LIC-ENTRY.
       *  ------
            DISPLAY '  R1100 READ ENTRY'.
-           READ FILE-SHIPIN INTO SHIP-INPUT-REC 
-                 AT END MOVE 'Y' TO WS-EOF-SHIPIN.
+           EVALUATE WS-REGION-NUM
+              WHEN 1
+                 READ FILE-SHIPIN INTO SHIP-INPUT-REC
+                    AT END MOVE 'Y' TO WS-EOF-SHIPIN
+                 END-READ
+              WHEN 2
+                 READ FILE-SHIPIN2 INTO SHIP-INPUT-REC
+                    AT END MOVE 'Y' TO WS-EOF-SHIPIN
+                 END-READ
+              WHEN 3
+                 READ FILE-SHIPIN3 INTO SHIP-INPUT-REC
+                    AT END MOVE 'Y' TO WS-EOF-SHIPIN
+                 END-READ
+           END-EVALUATE.
+
+      *  ------
+        R1200-VALIDATE-TRAILER.
+      *  ------
+           DISPLAY '  R1200 VALIDATE TRAILER'.
+           SET WS-TRAILER-SEEN TO TRUE.
+           MOVE CTL-REC-COUNT   TO WS-TRAILER-REC-COUNT.
+           MOVE CTL-HASH-TOTAL  TO WS-TRAILER-HASH-TOTAL.
+           DISPLAY '  TRAILER RECORD COUNT: ' WS-TRAILER-REC-COUNT.
+           DISPLAY '  TRAILER HASH TOTAL: ' WS-TRAILER-HASH-TOTAL.
+           IF WS-TRAILER-REC-COUNT NOT = WS-REGION-REC-COUNT
+              SET WS-CONTROL-MISMATCH TO TRUE
+              DISPLAY '  *** RECORD COUNT MISMATCH FOR REGION '
+                 WS-REGION-NUM ' - TRAILER SAYS ' WS-TRAILER-REC-COUNT
+                 ' BUT ' WS-REGION-REC-COUNT ' DETAIL RECORDS WERE READ'
+           END-IF.
+           IF WS-TRAILER-HASH-TOTAL NOT = WS-REGION-HASH-TOTAL
+              SET WS-CONTROL-MISMATCH TO TRUE
+              DISPLAY '  *** HASH TOTAL MISMATCH FOR REGION '
+                 WS-REGION-NUM ' - TRAILER SAYS ' WS-TRAILER-HASH-TOTAL
+                 ' BUT ' WS-REGION-HASH-TOTAL
+                 ' WAS ACCUMULATED FROM DETAIL RECORDS'
+           END-IF.
+
+      *  ------
+        R1500-PROCESS-REGION.
+      *  ------
+           DISPLAY '  R1500 PROCESS REGION ' WS-REGION-NUM.
+           MOVE 'N' TO WS-EOF-SHIPIN.
+           MOVE 'N' TO WS-TRAILER-SEEN-SW.
+           MOVE ZEROES TO WS-REGION-REC-COUNT.
+           MOVE ZEROES TO WS-REGION-HASH-TOTAL.
+
+           PERFORM R1510-OPEN-REGION-FILE.
+           PERFORM R1010-READ-INPUT-HEADER.
+
+           IF WS-PARM-RESTART AND WS-REGION-NUM = 1
+              PERFORM R1025-LOAD-CHECKPOINT
+              MOVE WS-INPUT-REC-COUNT TO WS-REGION-REC-COUNT
+              MOVE WS-HASH-TOTAL      TO WS-REGION-HASH-TOTAL
+              IF WS-CKPT-FOUND
+                 PERFORM R1030-SKIP-TO-CHECKPOINT
+              ELSE
+      *          FILE-CKPT WAS EMPTY (A PRIOR RUN ABENDED BEFORE ITS
+      *          FIRST CHECKPOINT INTERVAL) - WS-CKPT-LAST-ORDER IS
+      *          STILL SPACES, WHICH WOULD NEVER MATCH A REAL ORDER
+      *          NUMBER AND WOULD LEAVE R1030 READING AND DISCARDING
+      *          THE ENTIRE FILE.  SKIP IT AND REPROCESS FILE-SHIPIN
+      *          FROM THE RECORD RIGHT AFTER THE HEADER INSTEAD
+                 DISPLAY '  *** RESTART REQUESTED BUT NO CHECKPOINT '
+                    'RECORD WAS FOUND - REPROCESSING FILE-SHIPIN '
+                    'FROM THE BEGINNING'
+              END-IF
+           END-IF.
+
+           PERFORM R2000-PROCESS-RECORD
+              UNTIL WS-EOF-SHIPIN = 'Y'.
+
+           IF NOT WS-TRAILER-SEEN
+              DISPLAY '  *** REGION ' WS-REGION-NUM
+                 ' IS MISSING ITS TRAILER RECORD - POSSIBLE '
+                 'TRUNCATED TRANSMISSION'
+           END-IF.
+
+           PERFORM R1520-CLOSE-REGION-FILE.
+           ADD 1 TO WS-REGION-NUM.
+
+      *  ------
+        R1510-OPEN-REGION-FILE.
+      *  ------
+           EVALUATE WS-REGION-NUM
+              WHEN 1  OPEN INPUT FILE-SHIPIN
+              WHEN 2  OPEN INPUT FILE-SHIPIN2
+              WHEN 3  OPEN INPUT FILE-SHIPIN3
+           END-EVALUATE.
+
+      *  ------
+        R1520-CLOSE-REGION-FILE.
+      *  ------
+           EVALUATE WS-REGION-NUM
+              WHEN 1  CLOSE FILE-SHIPIN
+              WHEN 2  CLOSE FILE-SHIPIN2
+              WHEN 3  CLOSE FILE-SHIPIN3
+           END-EVALUATE.
 
       *  ------
         R2000-PROCESS-RECORD.
@@ -123,87 +769,801 @@
            DISPLAY '  R2000 PROCESS REC'.
            PERFORM R1100-READ-LIC-ENTRY.
 
-      *    IN CASE OF ABEND, MOST LIKELY DUE TO MISALIGNED DATA
-           DISPLAY ' -- START DEBUG COPYBOOK DATA --'.  
-           DISPLAY '    SI-ORDER-NO: ' SI-ORDER-NO.     
-           DISPLAY '   SI-CUST-NAME: ' SI-CUST-NAME.    
-           DISPLAY '   SI-ITEM-CODE: ' SI-ITEM-CODE.    
-           DISPLAY '    SI-QUANTITY: ' SI-QUANTITY.     
-           DISPLAY '  SI-UNIT-PRICE: ' SI-UNIT-PRICE.   
-           DISPLAY '  SI-TRANS-TYPE: ' SI-TRANS-TYPE.   
-           DISPLAY ' -- END DEBUG COPYBOOK DATA --'.    
-           
-
-      **    LV1 IF 
+           IF WS-EOF-SHIPIN = 'N' AND CTL-IS-TRAILER
+              PERFORM R1200-VALIDATE-TRAILER
+              MOVE 'Y' TO WS-EOF-SHIPIN
+           END-IF.
+
+      **    LV1 IF
            IF WS-EOF-SHIPIN = 'N'
-      *    USING SUBPROGRAM TO CALC OUT THE VALUES
-              CALL 'SUBCALC' USING SI-ORDER-NO, SI-CUST-NAME,
-                 SI-ITEM-CODE, SI-QUANTITY, SI-UNIT-PRICE,
-                 SI-TRANS-TYPE, WS-EXTENDED-AMT, WS-TOTAL-SALES
-                 WS-TOTAL-ITEMS, WS-TOTAL-SALES-AMT, 
-                 WS-TOTAL-RETURNS, WS-TOTAL-CANCELS.  
+      *    IN CASE OF ABEND, MOST LIKELY DUE TO MISALIGNED DATA
+              DISPLAY ' -- START DEBUG COPYBOOK DATA --'
+              DISPLAY '    SI-ORDER-NO: ' SI-ORDER-NO
+              DISPLAY '   SI-CUST-NAME: ' SI-CUST-NAME
+              DISPLAY '   SI-ITEM-CODE: ' SI-ITEM-CODE
+              DISPLAY '    SI-QUANTITY: ' SI-QUANTITY
+              DISPLAY '  SI-UNIT-PRICE: ' SI-UNIT-PRICE
+              DISPLAY '  SI-TRANS-TYPE: ' SI-TRANS-TYPE
+              DISPLAY ' -- END DEBUG COPYBOOK DATA --'
+
+              ADD 1 TO WS-INPUT-REC-COUNT
+              ADD 1 TO WS-REGION-REC-COUNT
+
+      *       R2065-CHECK-DUPLICATE-ORDER IS SKIPPED WHENEVER
+      *       R2060-CHECK-LARGE-ORDER FLAGS THE ORDER AS LARGE, SO
+      *       WS-DUP-ORDER-SW MUST BE CLEARED HERE INSTEAD OF ONLY
+      *       INSIDE R2065 - OTHERWISE A LARGE ORDER FOLLOWING A
+      *       GENUINE DUPLICATE WOULD INHERIT THE PRIOR RECORD'S
+      *       'Y' AND GET REJECTED AS A DUPLICATE INSTEAD OF BEING
+      *       ROUTED TO FILE-REVIEWQ
+              MOVE 'N' TO WS-DUP-ORDER-SW
+
+              PERFORM R2015-ACCUMULATE-HASH-TOTAL
 
-      
-      *       COMPUTE WS-EXTENDED-AMT =
-      *             SI-QUANTITY * SI-UNIT-PRICE.
+      *       WRITTEN FOR EVERY SI-ORDER-NO SEEN ON FILE-SHIPIN, NOT
+      *       JUST THE ONES THAT GO ON TO POST - A CUSTOMER CALLING
+      *       ABOUT AN ORDER IS OFTEN CALLING ABOUT ONE THAT GOT
+      *       REJECTED, HELD FOR REVIEW, OR FLAGGED AS A DUPLICATE,
+      *       SO 4ORDRINQ NEEDS TO FIND IT REGARDLESS OF DISPOSITION
+              PERFORM R2070-WRITE-ORDER-HISTORY
 
+              PERFORM R2010-CHECK-RUN-FILTER
 
-      **    LV2 IF - IF S
-      *       IF SI-TRANS-TYPE = 'S'
-      *          ADD 1 TO WS-TOTAL-SALES
-      *          ADD SI-QUANTITY TO WS-TOTAL-ITEMS
-      *          ADD WS-EXTENDED-AMT TO WS-TOTAL-SALES-AMT
-      **CHECK IF ABOVE VALID IN COBOL 68
-      *       .
+              IF WS-FILTER-MATCH
+                 PERFORM R2100-EDIT-RECORD
 
+                 IF WS-RECORD-VALID
+                    PERFORM R2050-VALIDATE-ITEM-MASTER
+                 END-IF
 
-      **    LV2 IF - IF R
-      *       IF SI-TRANS-TYPE = 'R'
-      *          ADD 1 TO WS-TOTAL-RETURNS
-      *       .
+                 IF WS-RECORD-VALID AND WS-ITEM-VALID
+                    PERFORM R2060-CHECK-LARGE-ORDER
+                 END-IF
 
+                 IF WS-RECORD-VALID AND WS-ITEM-VALID
+                    AND NOT WS-LARGE-ORDER
+                    PERFORM R2065-CHECK-DUPLICATE-ORDER
+                 END-IF
 
-      **    LV2 IF - IF C
-      *       IF SI-TRANS-TYPE = 'C'
-      *          ADD 1 TO WS-TOTAL-CANCELS
-      *       .
+                 IF WS-RECORD-VALID AND WS-ITEM-VALID
+                    AND NOT WS-DUP-ORDER AND NOT WS-LARGE-ORDER
+      *             USING SUBPROGRAM TO CALC OUT THE VALUES
+                    CALL 'SUBCALC' USING SI-ORDER-NO, SI-CUST-NAME,
+                       SI-ITEM-CODE, SI-QUANTITY, SI-UNIT-PRICE,
+                       SI-TRANS-TYPE, WS-EXTENDED-AMT, WS-TOTAL-SALES
+                       WS-TOTAL-ITEMS, WS-TOTAL-SALES-AMT,
+                       WS-TOTAL-RETURNS, WS-TOTAL-CANCELS,
+                       WS-TOTAL-RETURN-AMT, WS-TOTAL-CANCEL-AMT,
+                       WS-TOTAL-EXCHANGES, WS-TOTAL-BACKORDERS,
+                       WS-ITEM-TAX-RATE, WS-TAX-AMT, WS-TOTAL-TAX-AMT
 
-              DISPLAY 'PROCESSED ORDER: ' SI-ORDER-NO.
-              DISPLAY WS-BREAKPT.
-              DISPLAY WS-LINE-SPACE.
+                    IF SI-TRANS-IS-RETURN
+                       PERFORM R2200-TRACK-RETURN-DETAIL
+                    END-IF
+                    PERFORM R2300-TRACK-ITEM-SUMMARY
+                    PERFORM R2400-TRACK-CUST-SUMMARY
+                    PERFORM R2072-WRITE-DETAIL-LINE
+
+      *             R1030-SKIP-TO-CHECKPOINT ON RESTART ONLY EVER
+      *             SCANS FILE-SHIPIN (REGION 1) FORWARD TO
+      *             CK-LAST-ORDER-NO, SO A CHECKPOINT CAN ONLY BE
+      *             TAKEN WHILE REGION 1 IS ACTIVE - OTHERWISE A
+      *             RESTART WHOSE CHECKPOINT LANDED DURING REGION 2/3
+      *             WOULD NEVER MATCH AND WOULD SILENTLY DISCARD ALL
+      *             OF REGION 1 ON THE RESTARTED RUN
+                    IF WS-REGION-NUM = 1
+                       DIVIDE WS-INPUT-REC-COUNT BY WS-CKPT-INTERVAL
+                          GIVING WS-CKPT-QUOTIENT
+                          REMAINDER WS-CKPT-REMAINDER
+                       IF WS-CKPT-REMAINDER = 0
+                          PERFORM R2500-WRITE-CHECKPOINT
+                       END-IF
+                    END-IF
+
+                    DISPLAY 'PROCESSED ORDER: ' SI-ORDER-NO
+                 ELSE
+                    IF WS-RECORD-VALID AND WS-ITEM-VALID
+                       AND WS-DUP-ORDER
+                       MOVE 'E006' TO WS-REJECT-REASON-CD
+                       MOVE 'DUPLICATE ORDER NUMBER' TO
+                          WS-REJECT-REASON-TXT
+                       PERFORM R2900-WRITE-REJECT
+                       DISPLAY 'DUPLICATE ORDER EXCLUDED FROM TOTALS: '
+                          SI-ORDER-NO
+                    ELSE
+                       IF WS-RECORD-VALID AND WS-ITEM-VALID
+                          AND WS-LARGE-ORDER
+                          PERFORM R2950-WRITE-REVIEW
+                          DISPLAY 'ORDER OVER REVIEW THRESHOLD: '
+                             SI-ORDER-NO
+                       ELSE
+                          IF WS-RECORD-NOT-VALID
+                             MOVE 'E001' TO WS-REJECT-REASON-CD
+                          ELSE
+                             MOVE 'E005' TO WS-REJECT-REASON-CD
+                          END-IF
+                          PERFORM R2900-WRITE-REJECT
+                          DISPLAY 'ORDER FAILED EDIT/ITEM CHECK: '
+                             SI-ORDER-NO
+                       END-IF
+                    END-IF
+                 END-IF
+              ELSE
+                 DISPLAY 'ORDER EXCLUDED BY RUN-TIME FILTER: '
+                    SI-ORDER-NO
+              END-IF
+
+              DISPLAY WS-BREAKPT
+              DISPLAY WS-LINE-SPACE
 
       *    LV1 IF END
            .
 
 
+      *  ------
+        R2015-ACCUMULATE-HASH-TOTAL.
+      *  ------
+      *    ACCUMULATED FOR EVERY DETAIL RECORD READ, THE SAME AS
+      *    WS-INPUT-REC-COUNT/WS-REGION-REC-COUNT ABOVE - THIS RUNS
+      *    AHEAD OF THE FILTER/EDIT/ITEM/DUPLICATE/LARGE-ORDER GATING
+      *    SO A ROUTINE REJECT OR EXCLUDED RECORD DOESN'T FALSE-ALARM
+      *    A HASH TOTAL MISMATCH AGAINST THE UPSTREAM TRAILER
+      *    QUANTITY/PRICE CAN OVERFLOW WS-RAW-EXTENDED-AMT (SAME AS
+      *    R2060-CHECK-LARGE-ORDER BELOW) - ON SIZE ERROR THE FIELD IS
+      *    ZEROED SO A LEFTOVER VALUE FROM THE PRIOR RECORD ISN'T
+      *    ADDED IN AGAIN, AND THE MISMATCH THIS CAUSES AGAINST THE
+      *    UPSTREAM TRAILER IS ALREADY SURFACED BY R1200-VALIDATE-
+      *    TRAILER'S HASH-TOTAL CHECK
+           COMPUTE WS-RAW-EXTENDED-AMT = SI-QUANTITY * SI-UNIT-PRICE
+              ON SIZE ERROR
+                 MOVE ZEROES TO WS-RAW-EXTENDED-AMT
+                 DISPLAY '  *** EXTENDED AMOUNT OVERFLOW ACCUMULATING '
+                    'HASH TOTAL FOR ORDER ' SI-ORDER-NO
+           END-COMPUTE.
+           ADD WS-RAW-EXTENDED-AMT TO WS-HASH-TOTAL.
+           ADD WS-RAW-EXTENDED-AMT TO WS-REGION-HASH-TOTAL.
+
+
+      *  ------
+        R2010-CHECK-RUN-FILTER.
+      *  ------
+      *    OPERATOR-SUPPLIED SYSIN FILTER (WS-PARM-FILTER-xxx) LETS
+      *    A RUN BE NARROWED TO ONE TRANS TYPE, ONE CUSTOMER, OR AN
+      *    ORDER NUMBER RANGE.  A BLANK/ZERO FILTER FIELD MATCHES
+      *    EVERYTHING - THIS IS HOW A NORMAL FULL RUN STAYS UNCHANGED.
+           DISPLAY '  R2010 CHECK RUN FILTER'.
+           SET WS-FILTER-MATCH TO TRUE.
+
+           IF WS-PARM-FILTER-TRANS-TYPE NOT = SPACE
+              AND SI-TRANS-TYPE NOT = WS-PARM-FILTER-TRANS-TYPE
+              MOVE 'N' TO WS-FILTER-MATCH-SW
+           END-IF.
+
+           IF WS-PARM-FILTER-CUST-NAME NOT = SPACES
+              AND SI-CUST-NAME NOT = WS-PARM-FILTER-CUST-NAME
+              MOVE 'N' TO WS-FILTER-MATCH-SW
+           END-IF.
+
+           IF WS-PARM-FILTER-ORDER-LOW NOT = SPACES
+              AND SI-ORDER-NO < WS-PARM-FILTER-ORDER-LOW
+              MOVE 'N' TO WS-FILTER-MATCH-SW
+           END-IF.
+
+           IF WS-PARM-FILTER-ORDER-HIGH NOT = SPACES
+              AND SI-ORDER-NO > WS-PARM-FILTER-ORDER-HIGH
+              MOVE 'N' TO WS-FILTER-MATCH-SW
+           END-IF.
+
+
+      *  ------
+        R2050-VALIDATE-ITEM-MASTER.
+      *  ------
+           DISPLAY '  R2050 VALIDATE ITEM MASTER'.
+           SET WS-ITEM-VALID TO TRUE.
+           MOVE SI-ITEM-CODE TO IM-ITEM-CODE.
+           READ FILE-ITEMMAST
+               INVALID KEY MOVE '23' TO WS-ITEMMAST-STATUS
+           END-READ.
+
+           IF WS-ITEMMAST-NOTFOUND
+              SET WS-ITEM-NOT-VALID TO TRUE
+              MOVE 'UNKNOWN ITEM CODE' TO WS-REJECT-REASON-TXT
+              DISPLAY '  *** UNKNOWN ITEM CODE ON ITEMMAST: '
+                 SI-ITEM-CODE
+           ELSE
+              IF SI-UNIT-PRICE NOT = IM-UNIT-PRICE
+                 SET WS-ITEM-NOT-VALID TO TRUE
+                 MOVE 'UNIT PRICE DOES NOT MATCH ITEMMAST'
+                    TO WS-REJECT-REASON-TXT
+                 DISPLAY '  *** UNIT PRICE DOES NOT MATCH ITEMMAST '
+                    'FOR ITEM: ' SI-ITEM-CODE
+              ELSE
+                 IF IM-TAX-RATE = ZEROES
+                    MOVE WS-SHOP-TAX-RATE TO WS-ITEM-TAX-RATE
+                 ELSE
+                    MOVE IM-TAX-RATE TO WS-ITEM-TAX-RATE
+                 END-IF
+              END-IF
+           END-IF.
+
+
+      *  ------
+        R2065-CHECK-DUPLICATE-ORDER.
+      *  ------
+           DISPLAY '  R2065 CHECK DUPLICATE ORDER'.
+           MOVE 'N' TO WS-DUP-ORDER-SW.
+           SET WS-SEEN-IDX TO 1.
+           SEARCH WS-SEEN-ORDER-ENT
+              AT END
+                 PERFORM R2066-ADD-SEEN-ORDER
+              WHEN WS-SEEN-ORDER-NO(WS-SEEN-IDX) = SI-ORDER-NO
+                 SET WS-DUP-ORDER TO TRUE
+                 PERFORM R2067-TRACK-DUP-ORDER
+                 DISPLAY '  *** DUPLICATE ORDER NUMBER SEEN AGAIN: '
+                    SI-ORDER-NO
+           END-SEARCH.
+
+
+      *  ------
+        R2066-ADD-SEEN-ORDER.
+      *  ------
+           IF WS-SEEN-ORDER-COUNT >= 5000
+              DISPLAY '  *** SEEN-ORDER TABLE FULL AT 5000 ENTRIES - '
+                 'ORDER ' SI-ORDER-NO ' NOT TRACKED FOR DUPLICATES'
+           ELSE
+              ADD 1 TO WS-SEEN-ORDER-COUNT
+              SET WS-SEEN-IDX TO WS-SEEN-ORDER-COUNT
+              MOVE SI-ORDER-NO TO WS-SEEN-ORDER-NO(WS-SEEN-IDX)
+           END-IF.
+
+
+      *  ------
+        R2067-TRACK-DUP-ORDER.
+      *  ------
+           SET WS-DUP-IDX TO 1.
+           SEARCH WS-DUP-LIST-ENT
+              AT END
+                 IF WS-DUP-LIST-COUNT >= 50
+                    DISPLAY '  *** DUPLICATE-ORDER LIST FULL AT 50 '
+                       'ENTRIES - ORDER ' SI-ORDER-NO ' NOT LISTED'
+                 ELSE
+                    ADD 1 TO WS-DUP-LIST-COUNT
+                    SET WS-DUP-IDX TO WS-DUP-LIST-COUNT
+                    MOVE SI-ORDER-NO TO WS-DUP-ORDER-NO(WS-DUP-IDX)
+                    MOVE 1 TO WS-DUP-HIT-COUNT(WS-DUP-IDX)
+                 END-IF
+              WHEN WS-DUP-ORDER-NO(WS-DUP-IDX) = SI-ORDER-NO
+                 ADD 1 TO WS-DUP-HIT-COUNT(WS-DUP-IDX)
+           END-SEARCH.
+
+
+      *  ------
+        R2060-CHECK-LARGE-ORDER.
+      *  ------
+           DISPLAY '  R2060 CHECK LARGE ORDER'.
+           MOVE 'N' TO WS-LARGE-ORDER-SW.
+      *    SI-QUANTITY (9(5)) TIMES SI-UNIT-PRICE (9(5)V99) CAN RUN TO
+      *    10 INTEGER DIGITS, ONE MORE THAN WS-EXTENDED-AMT (9(9)V99)
+      *    HOLDS - A PRODUCT THAT BIG IS ITSELF THE DATA-ENTRY-TYPO
+      *    CASE THIS CHECK EXISTS TO CATCH, SO TREAT A SIZE ERROR AS
+      *    AN AUTOMATIC LARGE ORDER RATHER THAN LETTING IT TRUNCATE
+      *    DOWN BELOW WS-LARGE-ORDER-THRESHOLD AND POST UNREVIEWED
+           COMPUTE WS-EXTENDED-AMT = SI-QUANTITY * SI-UNIT-PRICE
+              ON SIZE ERROR
+                 SET WS-LARGE-ORDER TO TRUE
+                 MOVE 999999999.99 TO WS-EXTENDED-AMT
+                 DISPLAY '  *** EXTENDED AMOUNT OVERFLOWED FOR ORDER '
+                    SI-ORDER-NO ' - QUANTITY/PRICE PRODUCT EXCEEDS '
+                    'FIELD CAPACITY, FORCING TO REVIEW'
+           END-COMPUTE.
+           IF NOT WS-LARGE-ORDER
+              AND WS-EXTENDED-AMT > WS-LARGE-ORDER-THRESHOLD
+              SET WS-LARGE-ORDER TO TRUE
+              DISPLAY '  *** EXTENDED AMOUNT ' WS-EXTENDED-AMT
+                 ' EXCEEDS REVIEW THRESHOLD ' WS-LARGE-ORDER-THRESHOLD
+           END-IF.
+
+
+      *  ------
+        R2070-WRITE-ORDER-HISTORY.
+      *  ------
+           DISPLAY '  R2070 WRITE ORDER HISTORY'.
+           MOVE SPACES           TO FIL-ORDHIST.
+           MOVE SI-ORDER-NO      TO OH-ORDER-NO.
+           MOVE SI-CUST-NAME     TO OH-CUST-NAME.
+           MOVE SI-ITEM-CODE     TO OH-ITEM-CODE.
+           MOVE SI-QUANTITY      TO OH-QUANTITY.
+           MOVE SI-UNIT-PRICE    TO OH-UNIT-PRICE.
+           MOVE SI-TRANS-TYPE    TO OH-TRANS-TYPE.
+      *    COMPUTED DIRECTLY RATHER THAN TAKEN FROM WS-EXTENDED-AMT -
+      *    THIS RUNS FOR EVERY ORDER SEEN, INCLUDING ONES REJECTED OR
+      *    HELD BEFORE WS-EXTENDED-AMT WOULD OTHERWISE BE SET
+           COMPUTE OH-EXTENDED-AMT = SI-QUANTITY * SI-UNIT-PRICE.
+           MOVE WS-RUN-DATE      TO OH-RUN-DATE.
+           WRITE FIL-ORDHIST
+              INVALID KEY
+                 DISPLAY '  *** COULD NOT WRITE ORDER HISTORY FOR '
+                    SI-ORDER-NO ' - STATUS ' WS-ORDHIST-STATUS
+           END-WRITE.
+
+
+      *  ------
+        R2072-WRITE-DETAIL-LINE.
+      *  ------
+      *    ONE LINE PER POSTED TRANSACTION - ORDER NUMBER, CUSTOMER,
+      *    ITEM, QUANTITY, PRICE AND EXTENDED AMOUNT - SO THE REPORT
+      *    CARRIES TRANSACTION-LEVEL BACKUP BEHIND THE SUMMARY TOTALS
+           DISPLAY '  R2072 WRITE DETAIL LINE'.
+           IF NOT WS-DETAIL-HDR-DONE
+              PERFORM R3020-NEW-PAGE
+              MOVE OUT-DETAIL-HDR TO FIL-SHIPOUT
+              PERFORM R3010-WRITE-REPORT-LINE
+              MOVE SPACES TO FIL-SHIPOUT
+              SET WS-DETAIL-HDR-DONE TO TRUE
+           END-IF.
+
+           MOVE SI-ORDER-NO      TO OUT-DET-ORDER-NO.
+           MOVE SI-CUST-NAME     TO OUT-DET-CUST-NAME.
+           MOVE SI-ITEM-CODE     TO OUT-DET-ITEM-CODE.
+           MOVE IM-ITEM-DESC     TO OUT-DET-ITEM-DESC.
+           MOVE SI-QUANTITY      TO OUT-DET-QUANTITY.
+           MOVE SI-UNIT-PRICE    TO OUT-DET-UNIT-PRICE.
+           MOVE OUT-PT4          TO FIL-SHIPOUT.
+           PERFORM R3010-WRITE-REPORT-LINE.
+           MOVE SPACES           TO FIL-SHIPOUT.
+
+
+      *  ------
+        R2100-EDIT-RECORD.
+      *  ------
+           DISPLAY '  R2100 EDIT RECORD'.
+           SET WS-RECORD-VALID TO TRUE.
+           MOVE SPACES TO WS-REJECT-REASON-TXT.
+           MOVE SI-QUANTITY   TO WS-EDIT-QUANTITY.
+           MOVE SI-UNIT-PRICE TO WS-EDIT-UNIT-PRICE.
+
+           IF SI-ORDER-NO = SPACES
+              SET WS-RECORD-NOT-VALID TO TRUE
+              MOVE 'BLANK ORDER NUMBER' TO WS-REJECT-REASON-TXT
+           END-IF.
+
+           IF WS-RECORD-VALID AND WS-EDIT-QUANTITY NOT NUMERIC
+              SET WS-RECORD-NOT-VALID TO TRUE
+              MOVE 'NON-NUMERIC QUANTITY' TO WS-REJECT-REASON-TXT
+           END-IF.
+
+           IF WS-RECORD-VALID AND WS-EDIT-UNIT-PRICE NOT NUMERIC
+              SET WS-RECORD-NOT-VALID TO TRUE
+              MOVE 'NON-NUMERIC UNIT PRICE' TO WS-REJECT-REASON-TXT
+           END-IF.
+
+           IF WS-RECORD-VALID
+              AND SI-TRANS-TYPE NOT = 'S' AND SI-TRANS-TYPE NOT = 'R'
+              AND SI-TRANS-TYPE NOT = 'C' AND SI-TRANS-TYPE NOT = 'E'
+              AND SI-TRANS-TYPE NOT = 'B'
+              SET WS-RECORD-NOT-VALID TO TRUE
+              MOVE 'INVALID TRANS TYPE' TO WS-REJECT-REASON-TXT
+           END-IF.
+
+
+      *  ------
+        R2200-TRACK-RETURN-DETAIL.
+      *  ------
+           DISPLAY '  R2200 TRACK RETURN DETAIL'.
+           SET WS-RR-IDX TO 1.
+           SEARCH WS-RETURN-REASON-ENT
+              AT END
+                 DISPLAY '  *** UNKNOWN RETURN REASON: '
+                    SI-RETURN-REASON
+              WHEN WS-RR-CODE(WS-RR-IDX) = SI-RETURN-REASON
+                 ADD 1 TO WS-RR-COUNT(WS-RR-IDX)
+           END-SEARCH.
+
+           IF SI-RESTOCK-BACK-TO-STOCK
+              ADD 1 TO WS-RESTOCK-BACK-CNT
+           END-IF.
+           IF SI-RESTOCK-SCRAPPED
+              ADD 1 TO WS-RESTOCK-SCRAP-CNT
+           END-IF.
+
+
+      *  ------
+        R2300-TRACK-ITEM-SUMMARY.
+      *  ------
+           DISPLAY '  R2300 TRACK ITEM SUMMARY'.
+           MOVE 'N' TO WS-ITEM-TAB-FULL-SW.
+           SET WS-ISUM-IDX TO 1.
+           SEARCH WS-ITEM-SUM-ENT
+              AT END
+                 PERFORM R2310-ADD-ITEM-SUM-ENTRY
+              WHEN WS-ISUM-ITEM-CODE(WS-ISUM-IDX) = SI-ITEM-CODE
+                 CONTINUE
+           END-SEARCH.
+
+           IF NOT WS-ITEM-TAB-FULL
+              EVALUATE TRUE
+                 WHEN SI-TRANS-IS-SALE
+                    ADD 1 TO WS-ISUM-SALES-CNT(WS-ISUM-IDX)
+                    ADD SI-QUANTITY TO WS-ISUM-ITEMS-QTY(WS-ISUM-IDX)
+                    ADD WS-EXTENDED-AMT
+                       TO WS-ISUM-SALES-AMT(WS-ISUM-IDX)
+                 WHEN SI-TRANS-IS-RETURN
+                    ADD 1 TO WS-ISUM-RETURNS(WS-ISUM-IDX)
+                 WHEN SI-TRANS-IS-CANCEL
+                    ADD 1 TO WS-ISUM-CANCELS(WS-ISUM-IDX)
+              END-EVALUATE
+           END-IF.
+
+
+      *  ------
+        R2310-ADD-ITEM-SUM-ENTRY.
+      *  ------
+           IF WS-ITEM-SUM-COUNT >= 50
+              MOVE 'Y' TO WS-ITEM-TAB-FULL-SW
+              DISPLAY '  *** ITEM SUMMARY TABLE FULL AT 50 ENTRIES - '
+                 'ITEM ' SI-ITEM-CODE ' NOT TRACKED'
+           ELSE
+              ADD 1 TO WS-ITEM-SUM-COUNT
+              SET WS-ISUM-IDX TO WS-ITEM-SUM-COUNT
+              MOVE SI-ITEM-CODE TO WS-ISUM-ITEM-CODE(WS-ISUM-IDX)
+              MOVE IM-ITEM-DESC TO WS-ISUM-ITEM-DESC(WS-ISUM-IDX)
+           END-IF.
+
+
+      *  ------
+        R2400-TRACK-CUST-SUMMARY.
+      *  ------
+           DISPLAY '  R2400 TRACK CUST SUMMARY'.
+           MOVE 'N' TO WS-CUST-TAB-FULL-SW.
+           SET WS-CSUM-IDX TO 1.
+           SEARCH WS-CUST-SUM-ENT
+              AT END
+                 PERFORM R2410-ADD-CUST-SUM-ENTRY
+              WHEN WS-CSUM-CUST-NAME(WS-CSUM-IDX) = SI-CUST-NAME
+                 CONTINUE
+           END-SEARCH.
+
+           IF NOT WS-CUST-TAB-FULL
+              ADD 1 TO WS-CSUM-ORDERS(WS-CSUM-IDX)
+              EVALUATE TRUE
+                 WHEN SI-TRANS-IS-SALE
+                    ADD SI-QUANTITY TO WS-CSUM-ITEMS-QTY(WS-CSUM-IDX)
+                    ADD WS-EXTENDED-AMT
+                       TO WS-CSUM-SALES-AMT(WS-CSUM-IDX)
+                 WHEN SI-TRANS-IS-RETURN
+                    ADD 1 TO WS-CSUM-RETURNS(WS-CSUM-IDX)
+              END-EVALUATE
+           END-IF.
+
+
+      *  ------
+        R2410-ADD-CUST-SUM-ENTRY.
+      *  ------
+           IF WS-CUST-SUM-COUNT >= 50
+              MOVE 'Y' TO WS-CUST-TAB-FULL-SW
+              DISPLAY '  *** CUSTOMER SUMMARY TABLE FULL AT 50 '
+                 'ENTRIES - CUSTOMER ' SI-CUST-NAME ' NOT TRACKED'
+           ELSE
+              ADD 1 TO WS-CUST-SUM-COUNT
+              SET WS-CSUM-IDX TO WS-CUST-SUM-COUNT
+              MOVE SI-CUST-NAME TO WS-CSUM-CUST-NAME(WS-CSUM-IDX)
+           END-IF.
+
+
+      *  ------
+        R2500-WRITE-CHECKPOINT.
+      *  ------
+           DISPLAY '  R2500 WRITE CHECKPOINT AT REC ' WS-INPUT-REC-COUNT.
+           MOVE SPACES TO FIL-CKPT.
+           MOVE SI-ORDER-NO         TO CK-LAST-ORDER-NO.
+           MOVE WS-INPUT-REC-COUNT  TO CK-REC-COUNT.
+           MOVE WS-TOTAL-SALES      TO CK-TOTAL-SALES.
+           MOVE WS-TOTAL-ITEMS      TO CK-TOTAL-ITEMS.
+           MOVE WS-TOTAL-SALES-AMT  TO CK-TOTAL-SALES-AMT.
+           MOVE WS-TOTAL-RETURNS    TO CK-TOTAL-RETURNS.
+           MOVE WS-TOTAL-CANCELS    TO CK-TOTAL-CANCELS.
+           MOVE WS-HASH-TOTAL       TO CK-HASH-TOTAL.
+           MOVE WS-TOTAL-RETURN-AMT TO CK-TOTAL-RETURN-AMT.
+           MOVE WS-TOTAL-CANCEL-AMT TO CK-TOTAL-CANCEL-AMT.
+           MOVE WS-TOTAL-EXCHANGES  TO CK-TOTAL-EXCHANGES.
+           MOVE WS-TOTAL-BACKORDERS TO CK-TOTAL-BACKORDERS.
+           MOVE WS-TOTAL-TAX-AMT    TO CK-TOTAL-TAX-AMT.
+           MOVE SHIP-CKPT-REC TO FIL-CKPT.
+           WRITE FIL-CKPT.
+
+
+      *  ------
+        R2900-WRITE-REJECT.
+      *  ------
+           DISPLAY '  R2900 WRITE REJECT'.
+           MOVE SPACES        TO FIL-SHIPREJ.
+           MOVE WS-REJECT-REASON-CD  TO RJ-REASON-CODE.
+           MOVE WS-REJECT-REASON-TXT TO RJ-REASON-TEXT.
+           MOVE SHIP-INPUT-REC TO RJ-ORIGINAL-REC.
+           MOVE SHIP-REJECT-REC TO FIL-SHIPREJ.
+           WRITE FIL-SHIPREJ.
+
+
+      *  ------
+        R2950-WRITE-REVIEW.
+      *  ------
+           DISPLAY '  R2950 WRITE REVIEW'.
+           MOVE SPACES              TO FIL-REVIEWQ.
+           MOVE WS-EXTENDED-AMT     TO RV-EXTENDED-AMT.
+           MOVE WS-LARGE-ORDER-THRESHOLD TO RV-THRESHOLD.
+           MOVE SHIP-INPUT-REC      TO RV-ORIGINAL-REC.
+           MOVE SHIP-REVIEW-REC     TO FIL-REVIEWQ.
+           WRITE FIL-REVIEWQ.
+
+
       *  ------
         R3000-CRAFT-SUMMARY.
       *  ------
-           DISPLAY '  R3000 CRAFT SUMMARY'. 
+           DISPLAY '  R3000 CRAFT SUMMARY'.
+           MOVE SPACES TO FIL-SHIPOUT.
+
+      *    START THE AGGREGATE SUMMARY ON ITS OWN NEW PAGE - IF
+      *    R2072-WRITE-DETAIL-LINE ALREADY WROTE DETAIL PAGES THIS
+      *    JUST CONTINUES THE PAGE COUNT, IT DOES NOT RESTART AT 1
+           PERFORM R3020-NEW-PAGE.
+
+           MOVE WS-RUN-DATE TO OUT-RUN-DATE.
+           MOVE OUT-RUN-HDR TO FIL-SHIPOUT.
+           PERFORM R3010-WRITE-REPORT-LINE.
            MOVE SPACES TO FIL-SHIPOUT.
 
+      *    ITEM-LEVEL BREAKDOWN PRINTS AHEAD OF THE GRAND TOTALS BELOW
+           MOVE OUT-ITEM-HDR TO FIL-SHIPOUT.
+           PERFORM R3010-WRITE-REPORT-LINE.
+           MOVE SPACES TO FIL-SHIPOUT.
+
+           PERFORM R3050-PRINT-ITEM-SUMMARY
+              VARYING WS-ISUM-IDX FROM 1 BY 1
+              UNTIL WS-ISUM-IDX > WS-ITEM-SUM-COUNT.
+
       *    USE COPYBOOK TO WRITE TO OUTPUT LINE BY LINE
            MOVE OUT-PT0 TO FIL-SHIPOUT.
-           WRITE FIL-SHIPOUT.
+           PERFORM R3010-WRITE-REPORT-LINE.
            MOVE SPACES TO FIL-SHIPOUT.
 
            MOVE OUT-PT1 TO FIL-SHIPOUT.
-           WRITE FIL-SHIPOUT.
+           PERFORM R3010-WRITE-REPORT-LINE.
+           MOVE SPACES TO FIL-SHIPOUT.
+
+           MOVE OUT-PT1A TO FIL-SHIPOUT.
+           PERFORM R3010-WRITE-REPORT-LINE.
            MOVE SPACES TO FIL-SHIPOUT.
 
            MOVE OUT-PT2 TO FIL-SHIPOUT.
-           WRITE FIL-SHIPOUT.
+           PERFORM R3010-WRITE-REPORT-LINE.
+           MOVE SPACES TO FIL-SHIPOUT.
+
+      *    WS-NET-SALES-AMT IS UNSIGNED - IF RETURNS EVER OUTRUN SALES
+      *    (A SMALL RUN, OR THE REQ 016 FILTER NARROWED TO RETURNS
+      *    ONLY) DON'T LET THE COMPUTE SILENTLY STORE THE ABSOLUTE
+      *    VALUE OF A NEGATIVE RESULT AS IF IT WERE A REAL POSITIVE
+      *    NET-SALES FIGURE
+           IF WS-TOTAL-RETURN-AMT > WS-TOTAL-SALES-AMT
+              MOVE ZEROES TO WS-NET-SALES-AMT
+              MOVE 'Y' TO WS-NET-SALES-NEG-SW
+              COMPUTE WS-NET-SALES-DEFICIT =
+                       WS-TOTAL-RETURN-AMT - WS-TOTAL-SALES-AMT
+           ELSE
+              COMPUTE WS-NET-SALES-AMT =
+                       WS-TOTAL-SALES-AMT - WS-TOTAL-RETURN-AMT
+           END-IF.
+           MOVE OUT-PT2A TO FIL-SHIPOUT.
+           PERFORM R3010-WRITE-REPORT-LINE.
+           MOVE SPACES TO FIL-SHIPOUT.
+
+           IF WS-NET-SALES-NEG
+              MOVE WS-NET-SALES-DEFICIT TO OUT-NET-SALES-DEFICIT
+              MOVE OUT-NET-SALES-NEG-LINE TO FIL-SHIPOUT
+              PERFORM R3010-WRITE-REPORT-LINE
+              MOVE SPACES TO FIL-SHIPOUT
+           END-IF.
+
+           MOVE OUT-PT2B TO FIL-SHIPOUT.
+           PERFORM R3010-WRITE-REPORT-LINE.
            MOVE SPACES TO FIL-SHIPOUT.
 
            MOVE OUT-PT3 TO FIL-SHIPOUT.
+           PERFORM R3010-WRITE-REPORT-LINE.
+           MOVE SPACES TO FIL-SHIPOUT.
+
+           MOVE OUT-CUST-HDR TO FIL-SHIPOUT.
+           PERFORM R3010-WRITE-REPORT-LINE.
+           MOVE SPACES TO FIL-SHIPOUT.
+
+           PERFORM R3060-PRINT-CUST-SUMMARY
+              VARYING WS-CSUM-IDX FROM 1 BY 1
+              UNTIL WS-CSUM-IDX > WS-CUST-SUM-COUNT.
+
+           MOVE OUT-RETURN-HDR TO FIL-SHIPOUT.
+           PERFORM R3010-WRITE-REPORT-LINE.
+           MOVE SPACES TO FIL-SHIPOUT.
+
+           PERFORM R3100-PRINT-RETURN-REASONS
+              VARYING WS-RR-IDX FROM 1 BY 1
+              UNTIL WS-RR-IDX > 5.
+
+           MOVE WS-RESTOCK-BACK-CNT  TO OUT-RESTOCK-BACK.
+           MOVE WS-RESTOCK-SCRAP-CNT TO OUT-RESTOCK-SCRAP.
+           MOVE OUT-RESTOCK-LINE TO FIL-SHIPOUT.
+           PERFORM R3010-WRITE-REPORT-LINE.
+           MOVE SPACES TO FIL-SHIPOUT.
+
+           MOVE OUT-DUP-HDR TO FIL-SHIPOUT.
+           PERFORM R3010-WRITE-REPORT-LINE.
+           MOVE SPACES TO FIL-SHIPOUT.
+
+           IF WS-DUP-LIST-COUNT = ZEROES
+              MOVE OUT-DUP-NONE-LINE TO FIL-SHIPOUT
+              PERFORM R3010-WRITE-REPORT-LINE
+              MOVE SPACES TO FIL-SHIPOUT
+           ELSE
+              PERFORM R3070-PRINT-DUP-ORDERS
+                 VARYING WS-DUP-IDX FROM 1 BY 1
+                 UNTIL WS-DUP-IDX > WS-DUP-LIST-COUNT
+           END-IF.
+
+           MOVE WS-INPUT-REC-COUNT TO OUT-RUN-REC-COUNT.
+           MOVE OUT-RUN-TRL TO FIL-SHIPOUT.
+           PERFORM R3010-WRITE-REPORT-LINE.
+           MOVE SPACES TO FIL-SHIPOUT.
+
+           IF WS-CONTROL-MISMATCH
+              MOVE OUT-MISMATCH-LINE TO FIL-SHIPOUT
+              PERFORM R3010-WRITE-REPORT-LINE
+              MOVE SPACES TO FIL-SHIPOUT
+           END-IF.
+
+           PERFORM R3200-WRITE-GL-EXTRACT.
+
+
+      *  ------
+        R3050-PRINT-ITEM-SUMMARY.
+      *  ------
+           MOVE WS-ISUM-ITEM-CODE(WS-ISUM-IDX) TO OUT-ITEM-CODE.
+           MOVE WS-ISUM-ITEM-DESC(WS-ISUM-IDX) TO OUT-ITEM-DESC.
+           MOVE WS-ISUM-SALES-CNT(WS-ISUM-IDX) TO OUT-ITEM-SALES-CNT.
+           MOVE WS-ISUM-ITEMS-QTY(WS-ISUM-IDX) TO OUT-ITEM-QTY.
+           MOVE WS-ISUM-SALES-AMT(WS-ISUM-IDX) TO OUT-ITEM-AMT.
+           MOVE WS-ISUM-RETURNS(WS-ISUM-IDX)   TO OUT-ITEM-RET.
+           MOVE WS-ISUM-CANCELS(WS-ISUM-IDX)   TO OUT-ITEM-CAN.
+           MOVE OUT-ITEM-LINE TO FIL-SHIPOUT.
+           PERFORM R3010-WRITE-REPORT-LINE.
+           MOVE SPACES TO FIL-SHIPOUT.
+
+
+      *  ------
+        R3060-PRINT-CUST-SUMMARY.
+      *  ------
+           MOVE WS-CSUM-CUST-NAME(WS-CSUM-IDX) TO OUT-CUST-NAME.
+           MOVE WS-CSUM-ORDERS(WS-CSUM-IDX)    TO OUT-CUST-ORDERS.
+           MOVE WS-CSUM-ITEMS-QTY(WS-CSUM-IDX) TO OUT-CUST-QTY.
+           MOVE WS-CSUM-SALES-AMT(WS-CSUM-IDX) TO OUT-CUST-AMT.
+           MOVE WS-CSUM-RETURNS(WS-CSUM-IDX)   TO OUT-CUST-RET.
+           MOVE OUT-CUST-LINE TO FIL-SHIPOUT.
+           PERFORM R3010-WRITE-REPORT-LINE.
+           MOVE SPACES TO FIL-SHIPOUT.
+
+
+      *  ------
+        R3070-PRINT-DUP-ORDERS.
+      *  ------
+           MOVE WS-DUP-ORDER-NO(WS-DUP-IDX)  TO OUT-DUP-ORDER-NO.
+           MOVE WS-DUP-HIT-COUNT(WS-DUP-IDX) TO OUT-DUP-COUNT.
+           MOVE OUT-DUP-LINE TO FIL-SHIPOUT.
+           PERFORM R3010-WRITE-REPORT-LINE.
+           MOVE SPACES TO FIL-SHIPOUT.
+
+
+      *  ------
+        R3100-PRINT-RETURN-REASONS.
+      *  ------
+           MOVE WS-RR-CODE(WS-RR-IDX)  TO OUT-RR-CODE.
+           MOVE WS-RR-COUNT(WS-RR-IDX) TO OUT-RR-COUNT.
+           MOVE OUT-RETURN-LINE TO FIL-SHIPOUT.
+           PERFORM R3010-WRITE-REPORT-LINE.
+           MOVE SPACES TO FIL-SHIPOUT.
+
+
+      *  ------
+        R3010-WRITE-REPORT-LINE.
+      *  ------
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+              PERFORM R3020-NEW-PAGE
+           END-IF.
+           WRITE FIL-SHIPOUT.
+           ADD 1 TO WS-LINE-COUNT.
+
+
+      *  ------
+        R3020-NEW-PAGE.
+      *  ------
+           ADD 1 TO WS-PAGE-NUM.
+           MOVE WS-PAGE-NUM  TO OUT-PAGE-NUM.
+           MOVE WS-RUN-DATE  TO OUT-PAGE-DATE.
+           MOVE OUT-PAGE-HDR TO FIL-SHIPOUT.
            WRITE FIL-SHIPOUT.
            MOVE SPACES TO FIL-SHIPOUT.
+           MOVE 1 TO WS-LINE-COUNT.
+
+
+      *  ------
+        R3200-WRITE-GL-EXTRACT.
+      *  ------
+           DISPLAY '  R3200 WRITE GL EXTRACT'.
+           IF WS-TOTAL-SALES-AMT NOT = ZEROES
+              MOVE WS-GL-ACCT-RECEIVABLE TO WS-GL-ACCT
+              MOVE 'DR'                  TO WS-GL-SIDE
+              MOVE WS-TOTAL-SALES-AMT    TO WS-GL-AMT
+              MOVE 'ACCTS RECEIVABLE - DAILY SALES' TO WS-GL-DESC
+              PERFORM R3210-WRITE-GL-ENTRY
+
+              MOVE WS-GL-ACCT-SALES-REV  TO WS-GL-ACCT
+              MOVE 'CR'                  TO WS-GL-SIDE
+              MOVE WS-TOTAL-SALES-AMT    TO WS-GL-AMT
+              MOVE 'SALES REVENUE - DAILY SALES'   TO WS-GL-DESC
+              PERFORM R3210-WRITE-GL-ENTRY
+           END-IF.
+
+           IF WS-TOTAL-RETURN-AMT NOT = ZEROES
+              MOVE WS-GL-ACCT-SALES-RET  TO WS-GL-ACCT
+              MOVE 'DR'                  TO WS-GL-SIDE
+              MOVE WS-TOTAL-RETURN-AMT   TO WS-GL-AMT
+              MOVE 'SALES RETURNS - DAILY RETURNS' TO WS-GL-DESC
+              PERFORM R3210-WRITE-GL-ENTRY
+
+              MOVE WS-GL-ACCT-RECEIVABLE TO WS-GL-ACCT
+              MOVE 'CR'                  TO WS-GL-SIDE
+              MOVE WS-TOTAL-RETURN-AMT   TO WS-GL-AMT
+              MOVE 'ACCTS REC - DAILY RETURNS' TO WS-GL-DESC
+              PERFORM R3210-WRITE-GL-ENTRY
+           END-IF.
+
+           IF WS-TOTAL-CANCEL-AMT NOT = ZEROES
+              MOVE WS-GL-ACCT-SALES-CAN  TO WS-GL-ACCT
+              MOVE 'DR'                  TO WS-GL-SIDE
+              MOVE WS-TOTAL-CANCEL-AMT   TO WS-GL-AMT
+              MOVE 'SALES CANCELS - DAILY CANCELS' TO WS-GL-DESC
+              PERFORM R3210-WRITE-GL-ENTRY
+
+              MOVE WS-GL-ACCT-RECEIVABLE TO WS-GL-ACCT
+              MOVE 'CR'                  TO WS-GL-SIDE
+              MOVE WS-TOTAL-CANCEL-AMT   TO WS-GL-AMT
+              MOVE 'ACCTS REC - DAILY CANCELS' TO WS-GL-DESC
+              PERFORM R3210-WRITE-GL-ENTRY
+           END-IF.
+
+      *  ------
+        R3210-WRITE-GL-ENTRY.
+      *  ------
+           MOVE SPACES          TO FIL-GLEXT.
+           MOVE WS-RUN-DATE      TO GL-RUN-DATE.
+           MOVE WS-GL-ACCT       TO GL-ACCOUNT-CODE.
+           MOVE WS-GL-SIDE       TO GL-DR-CR.
+           MOVE WS-GL-AMT        TO GL-AMOUNT.
+           MOVE WS-GL-DESC       TO GL-DESCRIPTION.
+           MOVE SHIP-GL-REC      TO FIL-GLEXT.
+           WRITE FIL-GLEXT.
 
 
       * ------------------
         R4000-CLOSE-DATASETS.
       * ------------------
            DISPLAY '  R4000 CLOSE DATA'.
-           CLOSE FILE-SHIPIN.
            CLOSE FILE-SHIPOUT.
+           CLOSE FILE-SHIPREJ.
+           CLOSE FILE-GLEXT.
+           CLOSE FILE-REVIEWQ.
+           CLOSE FILE-CKPT.
+           CLOSE FILE-ITEMMAST.
+           CLOSE FILE-ORDHIST.
+           IF WS-CONTROL-MISMATCH
+              DISPLAY '  *** CONTROL TOTAL MISMATCH - SETTING '
+                 'NON-ZERO RETURN CODE'
+              MOVE 4 TO RETURN-CODE
+           END-IF.
 
