@@ -0,0 +1,119 @@
+      **************************************************************
+      *
+      *  PROGRAM ID ORDRINQ
+      *  DATE CREATED:  09AUG2026
+      *
+      * SMALL INQUIRY UTILITY - ACCEPTS AN ORDER NUMBER FROM SYSIN,
+      * LOOKS IT UP ON THE FILE-ORDHIST KEYED HISTORY FILE THAT
+      * ORDERSYS BUILDS AS IT PROCESSES FILE-SHIPIN, AND DISPLAYS
+      * WHAT IT FINDS.  RUN ONCE PER ORDER NUMBER LOOKED UP.
+      *
+      *  CHANGE LOG
+      *  USER ID     DATE     CHANGE DESCRIPTION
+      * ---------   ------    -------------------------------------
+      *  DAN BIEG   09AUG2026 CODE PROG
+      **************************************************************
+       IDENTIFICATION DIVISION.
+      **************************************************************
+       PROGRAM-ID. ORDRINQ.
+
+      **************************************************************
+       ENVIRONMENT DIVISION.
+      **************************************************************
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT FILE-ORDHIST ASSIGN TO UT-S-ORDHST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS OH-ORDER-NO
+               FILE STATUS IS WS-ORDHIST-STATUS.
+
+      **************************************************************
+       DATA DIVISION.
+      **************************************************************
+
+       FILE SECTION.
+
+      *ORDER HISTORY - SAME KEYED FILE ORDERSYS WRITES
+       FD  FILE-ORDHIST
+              LABEL RECORDS ARE STANDARD
+              DATA RECORD IS FIL-ORDHIST.
+
+       COPY ORDHISTREC
+           REPLACING CPY-ORDER-HIST-REC BY FIL-ORDHIST.
+
+      **************************************************************
+       WORKING-STORAGE SECTION.
+      **************************************************************
+
+      * ORDER HISTORY FILE STATUS
+       01  WS-ORDHIST-STATUS    PIC X(2) VALUE '00'.
+           88  WS-ORDHIST-FOUND        VALUE '00'.
+           88  WS-ORDHIST-NOTFOUND     VALUE '23'.
+
+      * ORDER NUMBER TO LOOK UP - READ FROM SYSIN AT STARTUP
+       01  WS-INQUIRY-ORDER-NO  PIC X(6) VALUE SPACES.
+
+      **************************************************************
+       PROCEDURE DIVISION.
+      **************************************************************
+
+      *  ------
+        R0000-MAINLINE.
+      *  ------
+           PERFORM R1000-OPEN-DATASETS.
+           PERFORM R2000-ACCEPT-INQUIRY.
+           PERFORM R3000-LOOKUP-ORDER.
+           PERFORM R4000-CLOSE-DATASETS.
+           STOP RUN.
+
+
+      *  ------
+        R1000-OPEN-DATASETS.
+      *  ------
+           DISPLAY '  R1000 OPEN DATASETS'.
+           OPEN INPUT FILE-ORDHIST.
+
+
+      *  ------
+        R2000-ACCEPT-INQUIRY.
+      *  ------
+           DISPLAY '  R2000 ACCEPT INQUIRY ORDER NUMBER'.
+           ACCEPT WS-INQUIRY-ORDER-NO FROM SYSIN.
+
+
+      *  ------
+        R3000-LOOKUP-ORDER.
+      *  ------
+           DISPLAY '  R3000 LOOKUP ORDER ' WS-INQUIRY-ORDER-NO.
+           MOVE WS-INQUIRY-ORDER-NO TO OH-ORDER-NO.
+           READ FILE-ORDHIST
+               INVALID KEY MOVE '23' TO WS-ORDHIST-STATUS
+           END-READ.
+
+           IF WS-ORDHIST-NOTFOUND
+              DISPLAY '  *** ORDER NOT FOUND ON HISTORY FILE: '
+                 WS-INQUIRY-ORDER-NO
+           ELSE
+              DISPLAY '  ORDER NUMBER    : ' OH-ORDER-NO
+              DISPLAY '  CUSTOMER NAME   : ' OH-CUST-NAME
+              DISPLAY '  ITEM CODE       : ' OH-ITEM-CODE
+              DISPLAY '  QUANTITY        : ' OH-QUANTITY
+              DISPLAY '  UNIT PRICE      : ' OH-UNIT-PRICE
+              DISPLAY '  TRANSACTION TYPE: ' OH-TRANS-TYPE
+              DISPLAY '  EXTENDED AMOUNT : ' OH-EXTENDED-AMT
+              DISPLAY '  RUN DATE        : ' OH-RUN-DATE
+           END-IF.
+
+
+      *  ------
+        R4000-CLOSE-DATASETS.
+      *  ------
+           DISPLAY '  R4000 CLOSE DATASETS'.
+           CLOSE FILE-ORDHIST.
