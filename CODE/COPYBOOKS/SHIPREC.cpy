@@ -10,4 +10,22 @@
            05  SI-QUANTITY        PIC 9(5).
            05  SI-UNIT-PRICE      PIC 9(5)V99.
            05  SI-TRANS-TYPE      PIC X(1).
-           05  SI-FILLER          PIC X(48).
+               88  SI-TRANS-IS-SALE      VALUE 'S'.
+               88  SI-TRANS-IS-RETURN    VALUE 'R'.
+               88  SI-TRANS-IS-CANCEL    VALUE 'C'.
+               88  SI-TRANS-IS-EXCHANGE  VALUE 'E'.
+               88  SI-TRANS-IS-BACKORDER VALUE 'B'.
+
+      *    RETURN REASON AND RESTOCKING DISPOSITION - ONLY
+      *    MEANINGFUL WHEN SI-TRANS-TYPE = 'R'
+           05  SI-RETURN-REASON   PIC X(2).
+               88  SI-RETURN-DEFECTIVE    VALUE 'DF'.
+               88  SI-RETURN-WRONG-ITEM   VALUE 'WI'.
+               88  SI-RETURN-NOT-NEEDED   VALUE 'NN'.
+               88  SI-RETURN-DAMAGED      VALUE 'DM'.
+               88  SI-RETURN-OTHER        VALUE 'OT'.
+           05  SI-RESTOCK-DISP    PIC X(1).
+               88  SI-RESTOCK-BACK-TO-STOCK  VALUE 'B'.
+               88  SI-RESTOCK-SCRAPPED       VALUE 'S'.
+
+           05  SI-FILLER          PIC X(45).
