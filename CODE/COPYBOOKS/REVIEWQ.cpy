@@ -0,0 +1,12 @@
+      ****************************************************************
+      * LARGE-ORDER REVIEW QUEUE RECORD LAYOUT                       *
+      * FILE: REVIEWQ                                                *
+      * ANY TRANSACTION WHOSE EXTENDED AMOUNT EXCEEDS THE             *
+      * CONFIGURABLE THRESHOLD LANDS HERE INSTEAD OF POSTING          *
+      * STRAIGHT THROUGH TO SUBCALC, UNTIL SOMEONE CONFIRMS IT        *
+      * RECORD LENGTH: 102 BYTES                                     *
+      ****************************************************************
+       01  CPY-REVIEW-REC.
+           05  RV-EXTENDED-AMT    PIC 9(9)V99.
+           05  RV-THRESHOLD       PIC 9(9)V99.
+           05  RV-ORIGINAL-REC    PIC X(80).
