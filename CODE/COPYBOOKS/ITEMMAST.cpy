@@ -0,0 +1,16 @@
+      ****************************************************************
+      * ITEM MASTER RECORD LAYOUT                                    *
+      * FILE: ITEMMST                                                *
+      * KEYED BY IM-ITEM-CODE - USED TO CROSS-CHECK SHIPREC AGAINST  *
+      * THE ITEMS WE ACTUALLY SELL AND WHAT WE SELL THEM FOR         *
+      * RECORD LENGTH: 40 BYTES                                      *
+      * IM-TAX-RATE IS AN ITEM-SPECIFIC SALES TAX RATE OVERRIDE -    *
+      * ZEROES MEANS THE ITEM HAS NO OVERRIDE AND THE FLAT SHOP RATE *
+      * (WS-SHOP-TAX-RATE IN ORDERSYS) APPLIES INSTEAD               *
+      ****************************************************************
+       01  CPY-ITEM-MAST-REC.
+           05  IM-ITEM-CODE       PIC X(3).
+           05  IM-ITEM-DESC       PIC X(20).
+           05  IM-UNIT-PRICE      PIC 9(5)V99.
+           05  IM-TAX-RATE        PIC 9V999 VALUE ZEROES.
+           05  IM-FILLER          PIC X(06).
