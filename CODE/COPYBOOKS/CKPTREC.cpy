@@ -0,0 +1,23 @@
+      ****************************************************************
+      * CHECKPOINT RECORD LAYOUT                                     *
+      * FILE: CKPT                                                   *
+      * WRITTEN EVERY WS-CKPT-INTERVAL DETAIL RECORDS SO A RESTART   *
+      * CAN PICK UP WHERE THE PRIOR RUN LEFT OFF INSTEAD OF          *
+      * REPROCESSING FILE-SHIPIN FROM THE BEGINNING                  *
+      * RECORD LENGTH: 106 BYTES                                     *
+      ****************************************************************
+       01  CPY-CKPT-REC.
+           05  CK-LAST-ORDER-NO   PIC X(6).
+           05  CK-REC-COUNT       PIC 9(9).
+           05  CK-TOTAL-SALES     PIC 9(5).
+           05  CK-TOTAL-ITEMS     PIC 9(9).
+           05  CK-TOTAL-SALES-AMT PIC 9(9)V99.
+           05  CK-TOTAL-RETURNS   PIC 9(5).
+           05  CK-TOTAL-CANCELS   PIC 9(5).
+           05  CK-HASH-TOTAL      PIC 9(9)V99.
+           05  CK-TOTAL-RETURN-AMT PIC 9(9)V99.
+           05  CK-TOTAL-CANCEL-AMT PIC 9(9)V99.
+           05  CK-TOTAL-EXCHANGES  PIC 9(5).
+           05  CK-TOTAL-BACKORDERS PIC 9(5).
+           05  CK-TOTAL-TAX-AMT    PIC 9(9)V99.
+           05  FILLER             PIC X(02).
