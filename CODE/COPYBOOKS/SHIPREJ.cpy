@@ -0,0 +1,9 @@
+      ****************************************************************
+      * REJECT RECORD LAYOUT - RECORDS FAILING EDIT CHECKS           *
+      * FILE: SHIPREJ                                                *
+      * RECORD LENGTH: 114 BYTES                                     *
+      ****************************************************************
+       01  CPY-SHIP-REJECT-REC.
+           05  RJ-REASON-CODE     PIC X(4).
+           05  RJ-REASON-TEXT     PIC X(30).
+           05  RJ-ORIGINAL-REC    PIC X(80).
