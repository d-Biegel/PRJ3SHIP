@@ -4,6 +4,21 @@
       * RECORD LENGTH: 80 BYTES                                      *
       ****************************************************************
        01 CPY-SHIP-OUTPUT-REC.
+           02 OUT-PAGE-HDR.
+              03  FILLER             PIC X(10) VALUE SPACES.
+              03  FILLER             PIC X(20)
+                    VALUE 'ORDER SUMMARY REPORT'.
+              03  FILLER             PIC X(11) VALUE '   PAGE: '.
+              03  OUT-PAGE-NUM       PIC ZZZ9.
+              03  FILLER             PIC X(9) VALUE '  DATE: '.
+              03  OUT-PAGE-DATE      PIC X(8).
+              03  FILLER             PIC X(70) VALUE SPACES.
+           02 OUT-RUN-HDR.
+              03  FILLER             PIC X(20) VALUE ALL '='.
+              03  FILLER             PIC X(11) VALUE ' RUN DATE: '.
+              03  OUT-RUN-DATE       PIC X(8).
+              03  FILLER             PIC X(20) VALUE ALL '='.
+              03  FILLER             PIC X(21) VALUE SPACES.
            02 OUT-PT0.
               03  FILLER             PIC X(20) VALUE ALL '+'. 
               03  FILLER             PIC X(33) 
@@ -20,6 +35,17 @@
               03  LBL-TOTAL-CANCELS  PIC X(11) VALUE ' CANCELS: '.
               03  WS-TOTAL-CANCELS   PIC 9(5) VALUE ZEROES.
               03  FILLER             PIC X(23).
+
+      *    'E' EXCHANGE AND 'B' BACKORDER TRANSACTION COUNTS
+           02 OUT-PT1A.
+              03  LBL-TOTAL-EXCH     PIC X(12)
+                    VALUE ' EXCHANGES: '.
+              03  WS-TOTAL-EXCHANGES PIC 9(5) VALUE ZEROES.
+              03  FILLER             PIC X(3) VALUE ' | '.
+              03  LBL-TOTAL-BACKORD  PIC X(13)
+                    VALUE ' BACKORDERS: '.
+              03  WS-TOTAL-BACKORDERS PIC 9(5) VALUE ZEROES.
+              03  FILLER             PIC X(42).
            02 OUT-PT2.
               03  LBL-TOTAL-ITEMS    PIC X(19) 
                     VALUE 'TOTAL ITEMS SOLD: '.
@@ -29,9 +55,176 @@
                     VALUE ' TOTAL SALES AMOUNT: '.
               03  WS-TOTAL-SALES-AMT PIC 9(9)V99 VALUE ZEROES.
               03  FILLER             PIC X(16) VALUE SPACES.
+
+      *    DOLLAR VALUE OF RETURNS/CANCELS (NOT JUST THE COUNT)
+      *    AND WHAT SALES NET OUT TO AFTER RETURNS ARE BACKED OUT
+           02 OUT-PT2A.
+              03  LBL-RETURN-AMT     PIC X(13)
+                    VALUE ' RETURN AMT: '.
+              03  WS-TOTAL-RETURN-AMT PIC 9(9)V99 VALUE ZEROES.
+              03  FILLER             PIC X(3) VALUE ' | '.
+              03  LBL-CANCEL-AMT     PIC X(13)
+                    VALUE ' CANCEL AMT: '.
+              03  WS-TOTAL-CANCEL-AMT PIC 9(9)V99 VALUE ZEROES.
+              03  FILLER             PIC X(3) VALUE ' | '.
+              03  LBL-NET-SALES      PIC X(12)
+                    VALUE ' NET SALES: '.
+              03  WS-NET-SALES-AMT   PIC 9(9)V99 VALUE ZEROES.
+              03  FILLER             PIC X(3) VALUE SPACES.
+
+      *    PRINTED ONLY WHEN RETURNS EXCEED SALES - WS-NET-SALES-AMT
+      *    ABOVE IS UNSIGNED AND SHOWS ZERO IN THAT CASE, SO THE
+      *    SHORTFALL IS CALLED OUT HERE INSTEAD OF BEING HIDDEN
+           02 OUT-NET-SALES-NEG-LINE.
+              03  FILLER             PIC X(28)
+                    VALUE '*** NET SALES NEGATIVE BY: '.
+              03  OUT-NET-SALES-DEFICIT PIC ZZZZZZZZ9.99.
+              03  FILLER             PIC X(41) VALUE SPACES.
+
+      *    SALES TAX COLLECTED - BROKEN OUT SEPARATELY FROM THE
+      *    PRE-TAX SALES AMOUNT ABOVE FOR FINANCE'S MONTHLY FILING
+           02 OUT-PT2B.
+              03  LBL-TOTAL-TAX      PIC X(22)
+                    VALUE ' SALES TAX COLLECTED: '.
+              03  WS-TOTAL-TAX-AMT   PIC 9(9)V99 VALUE ZEROES.
+              03  FILLER             PIC X(46) VALUE SPACES.
            02 OUT-PT3.
-              03  FILLER             PIC X(78) VALUE ALL '+'. 
+              03  FILLER             PIC X(78) VALUE ALL '+'.
               03  FILLER             PIC X(2) VALUE SPACES.
+           02 OUT-RUN-TRL.
+              03  FILLER             PIC X(20) VALUE ALL '='.
+              03  FILLER             PIC X(23)
+                    VALUE ' INPUT RECORDS READ: '.
+              03  OUT-RUN-REC-COUNT  PIC ZZZZZZZZ9.
+              03  FILLER             PIC X(20) VALUE ALL '='.
+              03  FILLER             PIC X(60) VALUE SPACES.
+      ****************************************************************
+      * TRANSACTION DETAIL LINE - WRITTEN AS EACH ORDER IS POSTED,   *
+      * IN ADDITION TO THE AGGREGATE TOTALS ABOVE, SO AUDITORS HAVE  *
+      * THE TRANSACTION-LEVEL BACKUP BEHIND THE SUMMARY FIGURES     *
+      ****************************************************************
+           02 OUT-DETAIL-HDR.
+              03  FILLER             PIC X(30)
+                    VALUE 'TRANSACTION DETAIL:'.
+              03  FILLER             PIC X(50) VALUE SPACES.
            02 OUT-PT4.
+              03  LBL-DET-ORDER      PIC X(8) VALUE '  ORDER '.
+              03  OUT-DET-ORDER-NO   PIC X(6).
+              03  FILLER             PIC X(3) VALUE ' | '.
+              03  LBL-DET-CUST       PIC X(6) VALUE 'CUST: '.
+              03  OUT-DET-CUST-NAME  PIC X(10).
+              03  FILLER             PIC X(3) VALUE ' | '.
+              03  LBL-DET-ITEM       PIC X(6) VALUE 'ITEM: '.
+              03  OUT-DET-ITEM-CODE  PIC X(3).
+              03  FILLER             PIC X(3) VALUE ' | '.
+              03  LBL-DET-DESC       PIC X(6) VALUE 'DESC: '.
+              03  OUT-DET-ITEM-DESC  PIC X(20).
+              03  FILLER             PIC X(3) VALUE ' | '.
+              03  LBL-DET-QTY        PIC X(5) VALUE 'QTY: '.
+              03  OUT-DET-QUANTITY   PIC ZZZZ9.
+              03  FILLER             PIC X(3) VALUE ' | '.
+              03  LBL-DET-PRICE      PIC X(7) VALUE 'PRICE: '.
+              03  OUT-DET-UNIT-PRICE PIC ZZZZ9.99.
+              03  FILLER             PIC X(3) VALUE ' | '.
+              03  LBL-DET-AMT        PIC X(5) VALUE 'AMT: '.
               03  WS-EXTENDED-AMT    PIC 9(9)V99 VALUE ZEROES.
-              03  FILLER             PIC X(69) VALUE SPACES.
+              03  FILLER             PIC X(08) VALUE SPACES.
+           02 OUT-MISMATCH-LINE.
+              03  FILLER             PIC X(78)
+                    VALUE '*** CONTROL TOTAL MISMATCH - VERIFY BEFORE '.
+              03  FILLER             PIC X(2) VALUE SPACES.
+
+      ****************************************************************
+      * RETURNS BY REASON / RESTOCKING DISPOSITION BREAKDOWN         *
+      ****************************************************************
+           02 OUT-RETURN-HDR.
+              03  FILLER             PIC X(30)
+                    VALUE 'RETURNS BY REASON:'.
+              03  FILLER             PIC X(50) VALUE SPACES.
+           02 OUT-RETURN-LINE.
+              03  LBL-RETURN-REASON  PIC X(9) VALUE '  REASON '.
+              03  OUT-RR-CODE        PIC X(2).
+              03  FILLER             PIC X(3) VALUE ' - '.
+              03  OUT-RR-COUNT       PIC ZZZZ9.
+              03  FILLER             PIC X(61) VALUE SPACES.
+           02 OUT-RESTOCK-LINE.
+              03  LBL-RESTOCK-BACK   PIC X(20)
+                    VALUE '  BACK TO STOCK: '.
+              03  OUT-RESTOCK-BACK   PIC ZZZZ9.
+              03  FILLER             PIC X(3) VALUE ' | '.
+              03  LBL-RESTOCK-SCRAP  PIC X(11) VALUE 'SCRAPPED: '.
+              03  OUT-RESTOCK-SCRAP  PIC ZZZZ9.
+              03  FILLER             PIC X(37) VALUE SPACES.
+
+      ****************************************************************
+      * ITEM-LEVEL SALES BREAKDOWN - ONE LINE PER SI-ITEM-CODE SEEN  *
+      ****************************************************************
+           02 OUT-ITEM-HDR.
+              03  FILLER             PIC X(30)
+                    VALUE 'SALES BY ITEM CODE:'.
+              03  FILLER             PIC X(50) VALUE SPACES.
+           02 OUT-ITEM-LINE.
+              03  LBL-ITEM-CODE      PIC X(6) VALUE '  ITEM'.
+              03  OUT-ITEM-CODE      PIC X(3).
+              03  FILLER             PIC X(3) VALUE ' | '.
+              03  OUT-ITEM-DESC      PIC X(20).
+              03  FILLER             PIC X(3) VALUE ' | '.
+              03  LBL-ITEM-SALES     PIC X(8) VALUE 'SALES: '.
+              03  OUT-ITEM-SALES-CNT PIC ZZZZ9.
+              03  FILLER             PIC X(3) VALUE ' | '.
+              03  LBL-ITEM-QTY       PIC X(6) VALUE 'QTY: '.
+              03  OUT-ITEM-QTY       PIC ZZZZZZZZ9.
+              03  FILLER             PIC X(3) VALUE ' | '.
+              03  LBL-ITEM-AMT       PIC X(6) VALUE 'AMT: '.
+              03  OUT-ITEM-AMT       PIC ZZZZZZZZ9.99.
+              03  FILLER             PIC X(3) VALUE ' | '.
+              03  LBL-ITEM-RET       PIC X(6) VALUE 'RET: '.
+              03  OUT-ITEM-RET       PIC ZZZZ9.
+              03  FILLER             PIC X(3) VALUE ' | '.
+              03  LBL-ITEM-CAN       PIC X(6) VALUE 'CAN: '.
+              03  OUT-ITEM-CAN       PIC ZZZZ9.
+              03  FILLER             PIC X(7) VALUE SPACES.
+
+      ****************************************************************
+      * CUSTOMER-LEVEL SALES BREAKDOWN - ONE LINE PER SI-CUST-NAME   *
+      ****************************************************************
+           02 OUT-CUST-HDR.
+              03  FILLER             PIC X(30)
+                    VALUE 'SALES BY CUSTOMER:'.
+              03  FILLER             PIC X(50) VALUE SPACES.
+           02 OUT-CUST-LINE.
+              03  LBL-CUST-NAME      PIC X(5) VALUE 'CUST '.
+              03  OUT-CUST-NAME      PIC X(10).
+              03  FILLER             PIC X(3) VALUE ' | '.
+              03  LBL-CUST-ORDERS    PIC X(9) VALUE 'ORDERS: '.
+              03  OUT-CUST-ORDERS    PIC ZZZZ9.
+              03  FILLER             PIC X(3) VALUE ' | '.
+              03  LBL-CUST-QTY       PIC X(6) VALUE 'QTY: '.
+              03  OUT-CUST-QTY       PIC ZZZZZZZZ9.
+              03  FILLER             PIC X(3) VALUE ' | '.
+              03  LBL-CUST-AMT       PIC X(6) VALUE 'AMT: '.
+              03  OUT-CUST-AMT       PIC ZZZZZZZZ9.99.
+              03  FILLER             PIC X(3) VALUE ' | '.
+              03  LBL-CUST-RET       PIC X(6) VALUE 'RET: '.
+              03  OUT-CUST-RET       PIC ZZZZ9.
+              03  FILLER             PIC X(10) VALUE SPACES.
+
+      ****************************************************************
+      * DUPLICATE ORDER NUMBERS - EXCLUDED FROM THE TOTALS ABOVE AND  *
+      * LISTED SEPARATELY SO OPERATIONS CAN SEE WHAT WAS DROPPED     *
+      ****************************************************************
+           02 OUT-DUP-HDR.
+              03  FILLER             PIC X(30)
+                    VALUE 'DUPLICATE ORDER NUMBERS:'.
+              03  FILLER             PIC X(50) VALUE SPACES.
+           02 OUT-DUP-LINE.
+              03  LBL-DUP-ORDER      PIC X(8) VALUE '  ORDER '.
+              03  OUT-DUP-ORDER-NO   PIC X(6).
+              03  FILLER             PIC X(3) VALUE ' | '.
+              03  LBL-DUP-COUNT      PIC X(16) VALUE 'TIMES REPEATED: '.
+              03  OUT-DUP-COUNT      PIC ZZZZ9.
+              03  FILLER             PIC X(52) VALUE SPACES.
+           02 OUT-DUP-NONE-LINE.
+              03  FILLER             PIC X(30)
+                    VALUE '  NONE'.
+              03  FILLER             PIC X(50) VALUE SPACES.
