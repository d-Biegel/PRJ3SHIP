@@ -0,0 +1,15 @@
+      ****************************************************************
+      * GENERAL LEDGER JOURNAL-ENTRY EXTRACT RECORD LAYOUT           *
+      * FILE: GLEXT                                                  *
+      * ONE LINE PER DEBIT OR CREDIT POSTED FROM THE DAY'S RUN TOTALS*
+      * RECORD LENGTH: 60 BYTES                                      *
+      ****************************************************************
+       01  CPY-GL-EXTRACT-REC.
+           05  GL-RUN-DATE        PIC X(8).
+           05  GL-ACCOUNT-CODE    PIC X(6).
+           05  GL-DR-CR           PIC X(2).
+               88  GL-IS-DEBIT        VALUE 'DR'.
+               88  GL-IS-CREDIT       VALUE 'CR'.
+           05  GL-AMOUNT          PIC 9(9)V99.
+           05  GL-DESCRIPTION     PIC X(30).
+           05  FILLER             PIC X(03).
