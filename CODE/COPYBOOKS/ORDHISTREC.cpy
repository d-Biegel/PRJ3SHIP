@@ -0,0 +1,17 @@
+      ****************************************************************
+      * ORDER HISTORY RECORD LAYOUT                                  *
+      * FILE: ORDHIST - VSAM KSDS KEYED BY OH-ORDER-NO               *
+      * ONE ENTRY PER SI-ORDER-NO PROCESSED OFF FILE-SHIPIN, SO AN   *
+      * ORDER CAN BE LOOKED UP LONG AFTER THE BATCH RUN IS OVER      *
+      * RECORD LENGTH: 60 BYTES                                      *
+      ****************************************************************
+       01  CPY-ORDER-HIST-REC.
+           05  OH-ORDER-NO        PIC X(6).
+           05  OH-CUST-NAME       PIC X(10).
+           05  OH-ITEM-CODE       PIC X(3).
+           05  OH-QUANTITY        PIC 9(5).
+           05  OH-UNIT-PRICE      PIC 9(5)V99.
+           05  OH-TRANS-TYPE      PIC X(1).
+           05  OH-EXTENDED-AMT    PIC 9(9)V99.
+           05  OH-RUN-DATE        PIC X(8).
+           05  FILLER             PIC X(09).
